@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP019.
+       AUTHOR. LEONARDO MENDES.
+      ******************************
+      * BACKUP NOTURNO DE CID      *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+           SELECT CADCIDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CID               PIC 9(04).
+          03 DENOMINACAO       PIC X(30).
+          03 SINTOMAS          PIC X(50).
+          03 TRATAMENTO        PIC X(50).
+      *
+       FD CADCIDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCIDBKP.DOC".
+       01 REGCIDTX    PIC X(150).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-TOTAL    PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 CIDTX.
+                03 CIDTXCOD            PIC 9(04).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DENOMTX             PIC X(30).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 SINTOMASTX          PIC X(50).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 TRATAMENTOTX        PIC X(50).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(40) VALUE
+                        "   *** BACKUP NOTURNO DE CID ***".
+
+       01 CAB1.
+                03 CAB-CID           PIC X(05) VALUE "CID".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DENOM         PIC X(30) VALUE "DENOMINACAO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SINT          PIC X(50) VALUE "SINTOMAS".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-TRAT          PIC X(50) VALUE "TRATAMENTO".
+
+       01 CAB2.
+                03 CAB-CID           PIC X(05) VALUE "-----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DENOM         PIC X(30) VALUE "----------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SINT          PIC X(50) VALUE
+                     "--------------------------------------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-TRAT          PIC X(50) VALUE
+                     "--------------------------------------------".
+
+       01 CAB3.
+                03 FILLER      PIC X(20) VALUE "TOTAL DE REGISTROS:".
+                03 CAB-TOTAL   PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      GO TO ROT-FIM
+               ELSE
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADCIDTX
+           IF ST-ERRO NOT = "00"
+                      GO TO ROT-FIM.
+
+           MOVE ZEROS TO CID
+           START CADCID KEY IS NOT LESS CID INVALID KEY
+                 GO TO ROT-CABEC.
+
+       ROT-CABEC.
+           WRITE REGCIDTX FROM CAB0.
+           MOVE SPACES TO REGCIDTX
+           WRITE REGCIDTX.
+           WRITE REGCIDTX FROM CAB1.
+           WRITE REGCIDTX FROM CAB2.
+      *
+       LER-CEP01.
+                READ CADCID NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO ROT-TOTAL
+                   ELSE
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+           MOVE CID          TO CIDTXCOD.
+           MOVE DENOMINACAO  TO DENOMTX.
+           MOVE SINTOMAS     TO SINTOMASTX.
+           MOVE TRATAMENTO   TO TRATAMENTOTX.
+           MOVE CIDTX        TO REGCIDTX.
+
+       INC-WR1.
+                WRITE REGCIDTX
+                IF ST-ERRO = "00" OR "02"
+                      ADD 1 TO W-TOTAL
+                      GO TO LER-CEP01
+                ELSE
+                      GO TO ROT-FIM.
+
+       ROT-TOTAL.
+           MOVE W-TOTAL TO CAB-TOTAL OF CAB3.
+           MOVE SPACES TO REGCIDTX
+           WRITE REGCIDTX
+           WRITE REGCIDTX FROM CAB3.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADCID CADCIDTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+       FIM-ROT-TEMPO.
