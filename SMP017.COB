@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP017.
+       AUTHOR. LEONARDO MENDES.
+      ******************************
+      * BACKUP NOTURNO DE MEDICOS  *
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADMEDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOME          PIC X(30).
+          03 ESPEC         PIC 9(02).
+          03 SEXO          PIC X(01).
+          03 DATANASC.
+            05 DIANASC        PIC 99.
+            05 MESNASC        PIC 99.
+            05 ANONASC        PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+            05 DDD         PIC 9(02).
+            05 NUM         PIC 9(09).
+      *
+       FD CADMEDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDBKP.DOC".
+       01 REGMEDTX    PIC X(150).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-TOTAL    PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 W-DATATXFMT.
+                03 W-DATATXFMT-DIA     PIC 99.
+                03 FILLER              PIC X(01) VALUE "/".
+                03 W-DATATXFMT-MES     PIC 99.
+                03 FILLER              PIC X(01) VALUE "/".
+                03 W-DATATXFMT-ANO     PIC 9999.
+
+       01 W-TELTXFMT.
+                03 W-TELTXFMT-DDD      PIC 999.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-TELTXFMT-NUM      PIC 999999999.
+
+       01 MEDTX.
+                03 CRMTX               PIC 999.999.
+                03 FILLER              PIC X(02) VALUE SPACES.
+                03 NOMETX              PIC X(30).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 ESPECTX             PIC 99.
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 SEXOTX              PIC X(01).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DATANASCTX          PIC X(10).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 EMAILTX             PIC X(30).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 TELEFONETX          PIC X(13).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(40) VALUE
+                        "   *** BACKUP NOTURNO DE MEDICOS ***".
+
+       01 CAB1.
+                03 CAB-CRM            PIC X(09) VALUE "CRM".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-NOME           PIC X(30) VALUE "NOME".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-ESPEC          PIC X(02) VALUE "ES".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-SEXO           PIC X(01) VALUE "S".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-NASC           PIC X(10) VALUE "NASCIMENTO".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-EMAIL          PIC X(30) VALUE "EMAIL".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-TEL            PIC X(15) VALUE "TELEFONE".
+
+       01 CAB2.
+                03 CAB-CRM           PIC X(09) VALUE "---------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOME          PIC X(30) VALUE "----------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ESPEC         PIC X(02) VALUE "--".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-SEXO          PIC X(01) VALUE "-".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NASC          PIC X(10) VALUE "----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-EMAIL         PIC X(30) VALUE "----------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-TEL           PIC X(15) VALUE "---------------".
+
+       01 CAB3.
+                03 FILLER      PIC X(20) VALUE "TOTAL DE REGISTROS:".
+                03 CAB-TOTAL   PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      GO TO ROT-FIM
+               ELSE
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADMEDTX
+           IF ST-ERRO NOT = "00"
+                      GO TO ROT-FIM.
+
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM INVALID KEY
+                 GO TO ROT-CABEC.
+
+       ROT-CABEC.
+           WRITE REGMEDTX FROM CAB0.
+           MOVE SPACES TO REGMEDTX
+           WRITE REGMEDTX.
+           WRITE REGMEDTX FROM CAB1.
+           WRITE REGMEDTX FROM CAB2.
+      *
+       LER-CEP01.
+                READ CADMED NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO ROT-TOTAL
+                   ELSE
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+           MOVE CRM       TO CRMTX.
+           MOVE NOME      TO NOMETX.
+           MOVE ESPEC     TO ESPECTX.
+           MOVE SEXO      TO SEXOTX.
+           MOVE DIANASC   TO W-DATATXFMT-DIA.
+           MOVE MESNASC   TO W-DATATXFMT-MES.
+           MOVE ANONASC   TO W-DATATXFMT-ANO.
+           MOVE W-DATATXFMT TO DATANASCTX.
+           MOVE EMAIL     TO EMAILTX.
+           MOVE DDD           TO W-TELTXFMT-DDD.
+           MOVE NUM           TO W-TELTXFMT-NUM.
+           MOVE W-TELTXFMT    TO TELEFONETX.
+           MOVE MEDTX     TO REGMEDTX.
+
+       INC-WR1.
+                WRITE REGMEDTX
+                IF ST-ERRO = "00" OR "02"
+                      ADD 1 TO W-TOTAL
+                      GO TO LER-CEP01
+                ELSE
+                      GO TO ROT-FIM.
+
+       ROT-TOTAL.
+           MOVE W-TOTAL TO CAB-TOTAL OF CAB3.
+           MOVE SPACES TO REGMEDTX
+           WRITE REGMEDTX
+           WRITE REGMEDTX FROM CAB3.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADMED CADMEDTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+       FIM-ROT-TEMPO.
