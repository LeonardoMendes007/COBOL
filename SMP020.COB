@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP020.
+       AUTHOR. LEONARDO MENDES.
+      ******************************
+      * BACKUP NOTURNO DE CONSULTAS*
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEMED WITH DUPLICATES.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+           SELECT CADCONSTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
+                07 DIACONS            PIC 9(02).
+                07 MESCONS            PIC 9(02).
+                07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
+          03 CODMEDICO                PIC 9(06).
+          03 CODIGO-DOENCA            PIC 9(04).
+          03 DESCRICAO1               PIC X(60).
+          03 DESCRICAO2               PIC X(60).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 UF             PIC 9(02).
+          03 CONVENIO       PIC 9(04).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEMED       PIC X(30).
+          03 ESPEC         PIC 9(02).
+          03 SEXOMED       PIC X(01).
+          03 DATANASC.
+            05 DIANASC        PIC 99.
+            05 MESNASC        PIC 99.
+            05 ANONASC        PIC 9(04).
+          03 EMAILMED      PIC X(30).
+          03 TELEFONEMED.
+            05 DDDMED      PIC 9(02).
+            05 NUMMED      PIC 9(09).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CID               PIC 9(04).
+          03 DENOMINACAO       PIC X(30).
+          03 SINTOMAS          PIC X(50).
+          03 TRATAMENTO        PIC X(50).
+      *
+       FD CADCONSTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSBKP.DOC".
+       01 REGCONSTX    PIC X(200).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-TOTAL    PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 W-DATATXFMT.
+                03 W-DATATXFMT-DIA     PIC 99.
+                03 FILLER              PIC X(01) VALUE "/".
+                03 W-DATATXFMT-MES     PIC 99.
+                03 FILLER              PIC X(01) VALUE "/".
+                03 W-DATATXFMT-ANO     PIC 9999.
+
+       01 CONSTX.
+                03 CPFTX               PIC 9(11).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DATATX              PIC X(10).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 HORATX              PIC 9(04).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 PACINOMETX          PIC X(30).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 CRMTX               PIC 999.999.
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 NOMEMEDTX           PIC X(30).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 CIDTX               PIC 9999.
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DENOMTX             PIC X(30).
+
+       01 W-DESC1LINHA.
+                03 FILLER              PIC X(14) VALUE
+                                        "  DESCRICAO 1:".
+                03 DESC1TX             PIC X(60).
+
+       01 W-DESC2LINHA.
+                03 FILLER              PIC X(14) VALUE
+                                        "  DESCRICAO 2:".
+                03 DESC2TX             PIC X(60).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(40) VALUE
+                        "   *** BACKUP NOTURNO DE CONSULTAS ***".
+
+       01 CAB1.
+                03 CAB-CPF           PIC X(12) VALUE "CPF".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATA          PIC X(10) VALUE "DATA".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-HORA          PIC X(05) VALUE "HORA".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-PACI          PIC X(30) VALUE "PACIENTE".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-MED           PIC X(30) VALUE "MEDICO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DEN           PIC X(30) VALUE "DENOMINACAO".
+
+       01 CAB2.
+                03 CAB-CPF           PIC X(12) VALUE "------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DATA          PIC X(10) VALUE "----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-HORA          PIC X(05) VALUE "-----".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-PACI          PIC X(30) VALUE ALL "-".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-MED           PIC X(30) VALUE ALL "-".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-DEN           PIC X(30) VALUE ALL "-".
+
+       01 CAB3.
+                03 FILLER      PIC X(20) VALUE "TOTAL DE REGISTROS:".
+                03 CAB-TOTAL   PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      GO TO ROT-FIM
+               ELSE
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+                      GO TO ROT-FIM.
+
+           OPEN OUTPUT CADCONSTX
+           IF ST-ERRO NOT = "00"
+                      GO TO ROT-FIM.
+
+           MOVE ZEROS TO KEYPRINCIPAL
+           START CADCONS KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 GO TO ROT-CABEC.
+
+       ROT-CABEC.
+           WRITE REGCONSTX FROM CAB0.
+           MOVE SPACES TO REGCONSTX
+           WRITE REGCONSTX.
+           WRITE REGCONSTX FROM CAB1.
+           WRITE REGCONSTX FROM CAB2.
+      *
+       LER-CEP01.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO ROT-TOTAL
+                   ELSE
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+
+       R1A.
+           MOVE PACI-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+                MOVE SPACES TO NOME.
+
+       R1B.
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+                MOVE SPACES TO NOMEMED.
+
+       R1C.
+           MOVE CODIGO-DOENCA TO CID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+                MOVE SPACES TO DENOMINACAO.
+
+       INC-003.
+           MOVE PACI-CPF      TO CPFTX.
+           MOVE DIACONS       TO W-DATATXFMT-DIA.
+           MOVE MESCONS       TO W-DATATXFMT-MES.
+           MOVE ANOCONS       TO W-DATATXFMT-ANO.
+           MOVE W-DATATXFMT   TO DATATX.
+           MOVE HORACONSULTA  TO HORATX.
+           MOVE NOME          TO PACINOMETX.
+           MOVE CODMEDICO     TO CRMTX.
+           MOVE NOMEMED       TO NOMEMEDTX.
+           MOVE CODIGO-DOENCA TO CIDTX.
+           MOVE DENOMINACAO   TO DENOMTX.
+           MOVE CONSTX        TO REGCONSTX.
+
+       INC-WR1.
+                WRITE REGCONSTX
+                IF ST-ERRO NOT = "00" AND NOT = "02"
+                      GO TO ROT-FIM.
+
+           MOVE DESCRICAO1 TO DESC1TX
+           WRITE REGCONSTX FROM W-DESC1LINHA.
+           MOVE DESCRICAO2 TO DESC2TX
+           WRITE REGCONSTX FROM W-DESC2LINHA.
+           MOVE SPACES TO REGCONSTX
+           WRITE REGCONSTX.
+
+           ADD 1 TO W-TOTAL
+           GO TO LER-CEP01.
+
+       ROT-TOTAL.
+           MOVE W-TOTAL TO CAB-TOTAL OF CAB3.
+           WRITE REGCONSTX FROM CAB3.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADCONS CADPACI CADMED CADCID CADCONSTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+       FIM-ROT-TEMPO.
