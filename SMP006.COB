@@ -31,7 +31,7 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CRM
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+                    ALTERNATE RECORD KEY IS NOMEMED WITH DUPLICATES.
 
            SELECT CADCID ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
@@ -40,10 +40,35 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
 
-           SELECT CADCONS ASSIGN TO DISK 
+           SELECT CADCONS ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+
+           SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMESPEC WITH DUPLICATES.
+
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+
+           SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADVISITX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
                     FILE STATUS  IS ST-ERRO.
 
       *-----------------------------------------------------------------
@@ -54,17 +79,34 @@
                VALUE OF FILE-ID IS "CADCONS.DAT". 
        01 REGCONS.
           03 KEYPRINCIPAL.
-             05 PACI-CPF              PIC 9(11).       
-             05 DATACONSULTA.          
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
                 07 DIACONS            PIC 9(02).
                 07 MESCONS            PIC 9(02).
                 07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
           03 CODMEDICO                PIC 9(06).
           03 CODIGO-DOENCA            PIC 9(04).
           03 DESCRICAO1               PIC X(60).
           03 DESCRICAO2               PIC X(60).
 
-       
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+          03 CODESPEC          PIC 9(02).
+          03 DENOMESPEC        PIC X(30).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO          PIC 9(02).
+          03 DENOMPLANO        PIC X(30).
+
+
        FD CADPACI
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPACI.DAT". 
@@ -84,6 +126,7 @@
           03 CEPPACI        PIC 9(08).
           03 NUMLOGRA       PIC 9(04).
           03 COMLOGRA       PIC X(12).
+          03 UF             PIC 9(02).
           03 CONVENIO       PIC 9(04).
 
        FD CADCONV
@@ -121,6 +164,15 @@
           03 SINTOMAS          PIC X(50).
           03 TRATAMENTO        PIC X(50).
 
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT      PIC X(126).
+
+       FD CADVISITX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RESUMOCONSPRL.DOC".
+       01 REGVISITX     PIC X(100).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -138,25 +190,20 @@
        01 TXTSEXOMED    PIC X(12) VALUE SPACES.
        01 ESPECTXT      PIC X(14) VALUE SPACES.
 
-       01 TABCONVX.
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA REGINAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA INTERNACIONACAO".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO REGINAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL OURO".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL PLATINIUM".
-
-       01 TABCONV REDEFINES TABCONVX.
-          03 TBCONV   PIC X(30) OCCURS 12 TIMES.
-
        01 PLANOTXT    PIC X(30) VALUE SPACES.
 
+       01 W-CPFVAL.
+          03 W-CPFNUM      PIC 9(11).
+          03 W-CPFDIG REDEFINES W-CPFNUM
+                            PIC 9(01) OCCURS 11 TIMES.
+       01 W-CPF-I         PIC 9(02) VALUE ZEROS.
+       01 W-CPF-PESO      PIC 9(02) VALUE ZEROS.
+       01 W-CPF-SOMA      PIC 9(04) VALUE ZEROS.
+       01 W-CPF-RESTO     PIC 9(02) VALUE ZEROS.
+       01 W-CPF-DV        PIC 9(01) VALUE ZEROS.
+       01 W-CPF-LIXO      PIC 9(04) VALUE ZEROS.
+       01 W-NOMEPESQ  PIC X(30) VALUE SPACES.
+
        01 TABUFX.
           03 FILLER     PIC X(22) VALUE "ACACRE".
           03 FILLER     PIC X(22) VALUE "ALALAGOAS".
@@ -205,8 +252,82 @@
 
        01 LIXO PIC 9(03) VALUE ZEROS.
 
-       01 TABESP.
-          03 COLESP    PIC X(30) OCCURS 6 TIMES.
+       01 W-HOJE.
+          05 W-HOJE-ANO PIC 9(04).
+          05 W-HOJE-MES PIC 9(02).
+          05 W-HOJE-DIA PIC 9(02).
+       01 W-ANOLIMITE   PIC 9(04) VALUE ZEROS.
+
+       01 W-OPERADOR    PIC X(10) VALUE SPACES.
+       01 W-AUD-ANTES   PIC X(30) VALUE SPACES.
+       01 W-AUDDATA.
+          05 W-AUDDATA-ANO   PIC 9(04).
+          05 W-AUDDATA-MES   PIC 9(02).
+          05 W-AUDDATA-DIA   PIC 9(02).
+       01 W-AUDHORA.
+          05 W-AUDHORA-HH    PIC 9(02).
+          05 W-AUDHORA-MI    PIC 9(02).
+          05 W-AUDHORA-SS    PIC 9(02).
+          05 FILLER          PIC 9(04).
+       01 REGAUDITWS.
+          03 AUD-DIA         PIC 99.
+          03 FILLER          PIC X(01) VALUE "/".
+          03 AUD-MES         PIC 99.
+          03 FILLER          PIC X(01) VALUE "/".
+          03 AUD-ANO         PIC 9(04).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-HH          PIC 99.
+          03 FILLER          PIC X(01) VALUE ":".
+          03 AUD-MI          PIC 99.
+          03 FILLER          PIC X(01) VALUE ":".
+          03 AUD-SS          PIC 99.
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-OPERADOR    PIC X(10).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-PROGRAMA    PIC X(06).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-OPERACAO    PIC X(10).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-CHAVE       PIC X(15).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-ANTES       PIC X(30).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-DEPOIS      PIC X(30).
+
+       01 CAB0V.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(40) VALUE
+                        "     *** RESUMO DA CONSULTA ***".
+
+       01 W-DATAVFMT.
+                03 W-DATAVFMT-DIA     PIC 99.
+                03 FILLER             PIC X(01) VALUE "/".
+                03 W-DATAVFMT-MES     PIC 99.
+                03 FILLER             PIC X(01) VALUE "/".
+                03 W-DATAVFMT-ANO     PIC 9999.
+
+       01 CAB1V.
+                03 CAB-PACIENTE       PIC X(15) VALUE "PACIENTE:".
+                03 CAB-PACIENTEVL     PIC X(30).
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-DATAV          PIC X(06) VALUE "DATA :".
+                03 CAB-DATAVVL        PIC X(10).
+
+       01 CAB2V.
+                03 CAB-MEDICO         PIC X(15) VALUE "MEDICO  :".
+                03 CAB-MEDICOVL       PIC X(30).
+
+       01 CAB3V.
+                03 CAB-CID            PIC X(15) VALUE "DIAGNOSTICO:".
+                03 CAB-CIDVL          PIC X(30).
+
+       01 CAB4V.
+                03 CAB-DESC1          PIC X(15) VALUE "DESCRICAO 1:".
+                03 CAB-DESC1VL        PIC X(60).
+
+       01 CAB5V.
+                03 CAB-DESC2          PIC X(15) VALUE "DESCRICAO 2:".
+                03 CAB-DESC2VL        PIC X(60).
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -219,11 +340,15 @@
                VALUE  "CONSULTAS".
            05  LINE 04  COLUMN 01 
                VALUE  " PACIENTE :                           DA".
-           05  LINE 04  COLUMN 41 
+           05  LINE 04  COLUMN 41
                VALUE  "TA CONSULTA :".
-           05  LINE 06  COLUMN 01 
+           05  LINE 04  COLUMN 66
+               VALUE  "HORA :".
+           05  LINE 06  COLUMN 01
                VALUE  " NOME :".
-           05  LINE 07  COLUMN 01 
+           05  LINE 06  COLUMN 42
+               VALUE  "UF :".
+           05  LINE 07  COLUMN 01
                VALUE  " DATA NASCIMENTO :   .  .       SEXO :".
            05  LINE 07  COLUMN 41 
                VALUE  "-             GENERO :  -".
@@ -253,9 +378,13 @@
                LINE 04  COLUMN 13  PIC 999.999.999.99
                USING  PACI-CPF
                HIGHLIGHT.
-           05  TDATACONSULTA 
+           05  TDATACONSULTA
                LINE 04  COLUMN 55  PIC 99.99.9999
-               USING  DATACONSULTA 
+               USING  DATACONSULTA
+               HIGHLIGHT.
+           05  THORACONSULTA
+               LINE 04  COLUMN 72  PIC 99.99
+               USING  HORACONSULTA
                HIGHLIGHT.
            05  TNOME
                LINE 06  COLUMN 09  PIC X(30)
@@ -281,6 +410,14 @@
                LINE 07  COLUMN 66  PIC X(14)
                USING  TXTGENERO
                HIGHLIGHT.
+           05  TUF
+               LINE 06  COLUMN 46  PIC 99
+               USING  UF
+               HIGHLIGHT.
+           05  TTXTUF
+               LINE 06  COLUMN 49  PIC X(20)
+               USING  TXTUFTEXTO
+               HIGHLIGHT.
            05  TCONVENIO
                LINE 09  COLUMN 13  PIC 9(04)
                USING  CONVENIO
@@ -343,13 +480,9 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "CLINICA MEDICA" TO COLESP(1)
-           MOVE "UROLOGIA" TO COLESP(2)
-           MOVE "GINECOLOGIA" TO COLESP(3)
-           MOVE "PEDIATRIA" TO COLESP(4)
-           MOVE "CARDIOLOGIA" TO COLESP(5)
-           MOVE "OFTALMOLOGIA" TO COLESP(6).
-       
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           ADD 1 TO W-HOJE-ANO GIVING W-ANOLIMITE.
+
        R0.
            OPEN I-O CADCONS
            IF ST-ERRO NOT = "00"  
@@ -410,7 +543,7 @@
 
        R0D.
            OPEN INPUT CADCID
-           IF ST-ERRO NOT = "00"  
+           IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  MOVE "*** ARQUIVO DE CADCONV NAO ENCONTRADO **" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -422,8 +555,57 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0E.
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADESPEC NAO ENCONTRADO **"
+                                                              TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
 
-       R1.    
+       R0F.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADPLANO NAO ENCONTRADO **"
+                                                              TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0G.
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAUDIT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (23, 01) "DIGITE O CODIGO DO OPERADOR:"
+           ACCEPT (23, 30) W-OPERADOR
+           DISPLAY (23, 01) LIMPA.
+
+       R1.
            MOVE SPACES TO NOME SEXO GENERO COMLOGRA
            MOVE ZEROS TO PACI-CPF DIA MES ANO
            MOVE ZEROS TO CONVENIO
@@ -433,22 +615,121 @@
            MOVE ZEROS TO CRM ESPEC 
            MOVE SPACES TO DENOMINACAO SINTOMAS TRATAMENTO
            MOVE ZEROS TO CID
-           MOVE ZEROS TO CPF DATACONSULTA CODMEDICO 
+           MOVE ZEROS TO CPF DATACONSULTA HORACONSULTA CODMEDICO
            MOVE ZEROS TO CODIGO-DOENCA
 
 
            DISPLAY TELASMP006. 
 
        R2A.
-           
+
            MOVE ZEROS TO PACI-CPF
-           
-           
+
+
            ACCEPT TCPF
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                 GO TO ROT-FIM.
 
+           IF PACI-CPF = ZEROS
+                GO TO R2A-NOME.
+
+           MOVE PACI-CPF TO W-CPFNUM.
+
+       R2A-CPFCK1.
+           MOVE 1 TO W-CPF-I.
+           MOVE 10 TO W-CPF-PESO.
+           MOVE ZEROS TO W-CPF-SOMA.
+       R2A-CPFCK1-LP.
+           IF W-CPF-I > 9
+              GO TO R2A-CPFCK1-FIM.
+           COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                                 (W-CPFDIG(W-CPF-I) * W-CPF-PESO)
+           SUBTRACT 1 FROM W-CPF-PESO
+           ADD 1 TO W-CPF-I
+           GO TO R2A-CPFCK1-LP.
+       R2A-CPFCK1-FIM.
+           DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-LIXO
+                                   REMAINDER W-CPF-RESTO.
+           IF W-CPF-RESTO < 2
+              MOVE ZEROS TO W-CPF-DV
+           ELSE
+              COMPUTE W-CPF-DV = 11 - W-CPF-RESTO.
+           IF W-CPF-DV NOT = W-CPFDIG(10)
+              MOVE "CPF INVALIDO (DIGITO VERIFICADOR)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+
+       R2A-CPFCK2.
+           MOVE 1 TO W-CPF-I.
+           MOVE 11 TO W-CPF-PESO.
+           MOVE ZEROS TO W-CPF-SOMA.
+       R2A-CPFCK2-LP.
+           IF W-CPF-I > 10
+              GO TO R2A-CPFCK2-FIM.
+           COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                                 (W-CPFDIG(W-CPF-I) * W-CPF-PESO)
+           SUBTRACT 1 FROM W-CPF-PESO
+           ADD 1 TO W-CPF-I
+           GO TO R2A-CPFCK2-LP.
+       R2A-CPFCK2-FIM.
+           DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-LIXO
+                                   REMAINDER W-CPF-RESTO.
+           IF W-CPF-RESTO < 2
+              MOVE ZEROS TO W-CPF-DV
+           ELSE
+              COMPUTE W-CPF-DV = 11 - W-CPF-RESTO.
+           IF W-CPF-DV NOT = W-CPFDIG(11)
+              MOVE "CPF INVALIDO (DIGITO VERIFICADOR)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2A.
+
+           GO TO R2B.
+
+       R2A-NOME.
+           MOVE SPACES TO W-NOMEPESQ
+           DISPLAY (20, 01) "DIGITE O NOME (OU PARTE) PARA PESQUISA:"
+           ACCEPT (20, 42) W-NOMEPESQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (20, 01) LIMPA
+           IF W-ACT = 01
+                GO TO R2A.
+
+           IF W-NOMEPESQ = SPACES
+                MOVE "DIGITE UM NOME PARA PESQUISA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2A-NOME.
+
+           MOVE W-NOMEPESQ TO NOME
+           START CADPACI KEY IS NOT LESS NOME INVALID KEY
+                MOVE "*** NENHUM PACIENTE ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2A-NOME.
+
+       R2A-NOME-LER.
+           READ CADPACI NEXT
+           IF ST-ERRO = "10"
+                MOVE "*** FIM DA PESQUISA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2A-NOME.
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+           DISPLAY (20, 01) NOME
+           DISPLAY (21, 01) "E ESTE O PACIENTE (S/N/P=PROXIMO) :"
+           ACCEPT (21, 36) W-OPCAO
+           DISPLAY (20, 01) LIMPA
+           DISPLAY (21, 01) LIMPA
+           IF W-OPCAO = "P" OR "p"
+                GO TO R2A-NOME-LER.
+           IF W-OPCAO NOT = "S" AND "s"
+                GO TO R2A-NOME.
+
+           MOVE CPF TO PACI-CPF
+           GO TO R2B.
+
        R2B.
 
            MOVE ZEROS TO DATACONSULTA
@@ -465,7 +746,7 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R2B.
 
-           IF ANOCONS < 1 OR ANOCONS > 2020
+           IF ANOCONS < 1 OR ANOCONS > W-ANOLIMITE
               MOVE "DIGITE UM NASCIMENTO VALIDO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R2B.
@@ -501,18 +782,40 @@
            IF DIACONS > 31 OR DIACONS < 1
                 MOVE "DIGITE UM NASCIMENTO VALIDO" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO R2B.  
-           
-        
+                GO TO R2B.
+
+       R2B2.
+
+           MOVE ZEROS TO HORACONSULTA
+
+           ACCEPT THORACONSULTA
+
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R2B.
+
+           IF HORACONS > 23
+              MOVE "DIGITE UMA HORA VALIDA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2B2.
+
+           IF MINCONS > 59
+              MOVE "DIGITE UMA HORA VALIDA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2B2.
+
+
       *---------------VERIFICA SE JÁ EXISTE NO ARQUIVO-----------------*
 
        LER-CADCONS.
            READ CADCONS
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                MOVE DESCRICAO1 TO W-AUD-ANTES
                 PERFORM R3A
                 PERFORM R4A
                 PERFORM R5A
+                PERFORM R5B
                 PERFORM R6A
                 PERFORM R7A
                 PERFORM R9A
@@ -567,6 +870,14 @@
                MOVE TXTTEXT TO TXTGENERO.
 
            DISPLAY TELASMP006.
+
+       R5B.
+           IF UF > 0 AND UF < 28
+              MOVE TBUF(UF) TO TXTUF
+           ELSE
+              MOVE SPACES TO TXTUFTEXTO.
+
+           DISPLAY TELASMP006.
        R6A.
 
            MOVE CONVENIO TO CODIGO
@@ -582,9 +893,20 @@
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM.
            
-       R7A. 
+       R7A.
+
+           MOVE PLANO TO CODPLANO
+           READ CADPLANO
+           IF ST-ERRO = "23"
+                MOVE SPACES TO PLANOTXT
+           ELSE
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA LEITURA ARQUIVO CADPLANO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE DENOMPLANO TO PLANOTXT.
 
-           MOVE TBCONV(PLANO) TO PLANOTXT
            DISPLAY TELASMP006.
 
 
@@ -619,15 +941,23 @@
                   GO TO ROT-FIM.
 
        R10A.
-           
-           IF ESPEC > 0 AND ESPEC < 7
-              MOVE COLESP(ESPEC) TO ESPECTXT
-           ELSE
-              MOVE "*VERIFIQUE A TABELA E DIGITE UM NUMERO VALIDO*" 
-              TO MENS
+
+           MOVE ESPEC TO CODESPEC
+
+           READ CADESPEC
+           IF ST-ERRO = "23"
+              MOVE "*VERIFIQUE A TABELA E DIGITE UM NUMERO VALIDO*"
+                                                              TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R2A.
 
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA ARQUIVO CADESPEC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           MOVE DENOMESPEC TO ESPECTXT.
+
        R11A.
 
            IF SEXOMED = "F" 
@@ -729,6 +1059,16 @@
        INC-WR1.
                 WRITE REGCONS
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE PACI-CPF TO AUD-CHAVE
+                      MOVE SPACES TO AUD-ANTES
+                      MOVE DESCRICAO1 TO AUD-DEPOIS
+                      PERFORM GRAVA-AUDIT
+                      DISPLAY (23, 40) "IMPRIMIR RESUMO (S/N) : "
+                      ACCEPT (23, 64) W-OPCAO
+                      DISPLAY (23, 40) LIMPA
+                      IF W-OPCAO = "S" OR "s"
+                         PERFORM IMP-RESUMO
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -801,6 +1141,11 @@
        EXC-DL1.
                 DELETE CADCONS RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE PACI-CPF TO AUD-CHAVE
+                   MOVE DESCRICAO1 TO AUD-ANTES
+                   MOVE SPACES TO AUD-DEPOIS
+                   PERFORM GRAVA-AUDIT
                    MOVE "*** REGISTRO CARRO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -824,6 +1169,11 @@
        ALT-RW1.
                 REWRITE REGCONS
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE PACI-CPF TO AUD-CHAVE
+                   MOVE W-AUD-ANTES TO AUD-ANTES
+                   MOVE DESCRICAO1 TO AUD-DEPOIS
+                   PERFORM GRAVA-AUDIT
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -831,12 +1181,74 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]----------
+       GRAVA-AUDIT.
+                ACCEPT W-AUDDATA FROM DATE YYYYMMDD
+                ACCEPT W-AUDHORA FROM TIME
+                MOVE W-AUDDATA-DIA TO AUD-DIA
+                MOVE W-AUDDATA-MES TO AUD-MES
+                MOVE W-AUDDATA-ANO TO AUD-ANO
+                MOVE W-AUDHORA-HH  TO AUD-HH
+                MOVE W-AUDHORA-MI  TO AUD-MI
+                MOVE W-AUDHORA-SS  TO AUD-SS
+                MOVE W-OPERADOR    TO AUD-OPERADOR
+                MOVE "SMP006"      TO AUD-PROGRAMA
+                MOVE REGAUDITWS TO REGAUDIT
+                WRITE REGAUDIT
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO CADAUDIT" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *---------[ ROTINA DE IMPRESSAO DO RESUMO DA CONSULTA ]----------
+       IMP-RESUMO.
+                OPEN EXTEND CADVISITX
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                      OPEN OUTPUT CADVISITX
+                      CLOSE CADVISITX
+                      OPEN EXTEND CADVISITX
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADVISITX"
+                                                              TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                IF ST-ERRO NOT = "00"
+                   NEXT SENTENCE
+                ELSE
+                   MOVE DIACONS TO W-DATAVFMT-DIA
+                   MOVE MESCONS TO W-DATAVFMT-MES
+                   MOVE ANOCONS TO W-DATAVFMT-ANO
+                   MOVE NOME TO CAB-PACIENTEVL
+                   MOVE W-DATAVFMT TO CAB-DATAVVL
+                   MOVE NOMEMED TO CAB-MEDICOVL
+                   MOVE DENOMINACAO TO CAB-CIDVL
+                   MOVE DESCRICAO1 TO CAB-DESC1VL
+                   MOVE DESCRICAO2 TO CAB-DESC2VL
+
+                   WRITE REGVISITX FROM CAB0V
+                   MOVE SPACES TO REGVISITX
+                   WRITE REGVISITX
+                   WRITE REGVISITX FROM CAB1V
+                   WRITE REGVISITX FROM CAB2V
+                   WRITE REGVISITX FROM CAB3V
+                   MOVE SPACES TO REGVISITX
+                   WRITE REGVISITX
+                   WRITE REGVISITX FROM CAB4V
+                   WRITE REGVISITX FROM CAB5V
+
+                   CLOSE CADVISITX
+                   MOVE "*** RESUMO IMPRESSO EM RESUMOCONSPRL.DOC ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
        ROT-FIM.
            CLOSE CADPACI
            CLOSE CADMED
            CLOSE CADCONV
            CLOSE CADCONS
-           CLOSE CADCID.
+           CLOSE CADCID
+           CLOSE CADESPEC
+           CLOSE CADPLANO
+           CLOSE CADAUDIT.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
