@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP012.
+       AUTHOR. LEONARDO MENDES.
+      ************************
+      * RELATORIO DE MEDICOS  *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMESPEC WITH DUPLICATES.
+           SELECT CADMEDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOME          PIC X(30).
+          03 ESPEC         PIC 9(02).
+          03 SEXO          PIC X(01).
+          03 DATANASC.
+            05 DIANASC        PIC 99.
+            05 MESNASC        PIC 99.
+            05 ANONASC        PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+            05 DDD         PIC 9(02).
+            05 NUM         PIC 9(09).
+      *
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+          03 CODESPEC          PIC 9(02).
+          03 DENOMESPEC        PIC X(30).
+      *
+       FD CADMEDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDPRL.DOC".
+       01 REGMEDTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 W-ORDEM    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 ESPECTXT    PIC X(30) VALUE SPACES.
+
+       01 W-TELTXFMT.
+                03 W-TELTXFMT-DDD      PIC 999.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-TELTXFMT-NUM      PIC 999999999.
+
+       01 MEDTX.
+                03 CRMTX               PIC 999.999.
+                03 FILLER              PIC X(02) VALUE SPACES.
+                03 NOMETX              PIC X(30).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 ESPECTXTTX          PIC X(20).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 TELEFONETX          PIC X(13).
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(30) VALUE
+                        "   *** RELACAO DE MEDICOS ***".
+
+       01 CAB1.
+                03 CAB-CRM            PIC X(09) VALUE "CRM".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-NOME           PIC X(30) VALUE "NOME".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-ESPEC          PIC X(20) VALUE "ESPECIALIDADE".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-TEL            PIC X(15) VALUE "TELEFONE".
+
+       01 CAB2.
+                03 CAB-CRM           PIC X(09) VALUE "---------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOME          PIC X(30) VALUE "----------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-ESPEC         PIC X(20) VALUE "--------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-TEL           PIC X(15) VALUE "---------------".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMP012.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE MEDICO PARA TXT ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "                         ORDENAR POR (C=".
+           05  LINE 10  COLUMN 41
+               VALUE  "CRM  N=NOME ) :".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-ORDEM
+               LINE 10  COLUMN 56  PIC X(01)
+               USING  W-ORDEM
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                MOVE SPACES TO W-ORDEM W-OPCAO.
+                DISPLAY SMP012.
+       INC-OPC0.
+                ACCEPT TW-ORDEM
+                IF W-ORDEM NOT = "C" AND "c" AND "N" AND "n"
+                   MOVE "*** DIGITE APENAS C=CRM e N=NOME ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC0.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADMED NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADESPEC NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADMEDTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           IF W-ORDEM = "N" OR "n"
+              MOVE SPACES TO NOME
+              START CADMED KEY IS NOT LESS NOME INVALID KEY
+                    MOVE "*** ARQUIVO CADMED VAZIO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+              MOVE ZEROS TO CRM
+              START CADMED KEY IS NOT LESS CRM INVALID KEY
+                    MOVE "*** ARQUIVO CADMED VAZIO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM.
+
+       ROT-CABEC.
+           WRITE REGMEDTX FROM CAB0.
+           MOVE SPACES TO REGMEDTX
+           WRITE REGMEDTX.
+           WRITE REGMEDTX FROM CAB1.
+           WRITE REGMEDTX FROM CAB2.
+      *
+       LER-CEP01.
+                READ CADMED NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADMED ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADMED"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+           MOVE CRM   TO CRMTX.
+           MOVE NOME  TO NOMETX.
+           PERFORM R5
+           MOVE ESPECTXT TO ESPECTXTTX.
+           MOVE DDD           TO W-TELTXFMT-DDD.
+           MOVE NUM           TO W-TELTXFMT-NUM.
+           MOVE W-TELTXFMT    TO TELEFONETX.
+           MOVE MEDTX  TO REGMEDTX.
+
+       INC-WR1.
+                WRITE REGMEDTX
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO LER-CEP01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+       R5.
+           MOVE ESPEC TO CODESPEC
+           READ CADESPEC
+           IF ST-ERRO NOT = "00"
+              MOVE SPACES TO ESPECTXT
+           ELSE
+              MOVE DENOMESPEC TO ESPECTXT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADMED CADESPEC CADMEDTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
