@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP005.
+      *AUTHOR. LEONARDO MENDES GOMES DOS SANTOS.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE PLANO    *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 PLANO             PIC 9(02).
+          03 DENOMPLANO        PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPLANO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          CADASTRO DE PLA".
+           05  LINE 02  COLUMN 41
+               VALUE  "NO".
+           05  LINE 05  COLUMN 01
+               VALUE  "       PLANO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "       DENOMINACAO:".
+
+           05  TPLANO
+               LINE 05  COLUMN 23  PIC 99
+               USING  PLANO
+               HIGHLIGHT.
+
+           05  TDENOMPLANO
+               LINE 07 COLUMN 21   PIC X(30)
+               USING DENOMPLANO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       R0.
+           OPEN I-O CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPLANO
+                 CLOSE CADPLANO
+                 MOVE "*** ARQUIVO CADPLANO FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+
+           MOVE SPACES TO DENOMPLANO
+           MOVE ZEROS TO PLANO
+           DISPLAY TELAPLANO.
+
+       R2.
+
+           MOVE ZEROS TO PLANO
+
+           ACCEPT TPLANO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO ROT-FIM.
+
+           IF PLANO = ZEROS
+                MOVE "PLANO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+       LER-CADPLANO.
+           READ CADPLANO
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY TELAPLANO
+                PERFORM ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADPLANO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R3.
+           MOVE SPACES TO DENOMPLANO
+
+           ACCEPT TDENOMPLANO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+           GO TO R2.
+
+           IF DENOMPLANO = SPACES
+                MOVE "DENOMINACAO INVALIDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R3.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPLANO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "*** PLANO JA EXISTE, NAO GRAVADO ***"
+                                                              TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PLANO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+
+
+       EXC-DL1.
+                DELETE CADPLANO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO PLANO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO"  TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+
+       ALT-RW1.
+                REWRITE REGPLANO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO PLANO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+
+       ROT-FIM.
+           CLOSE CADPLANO.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
