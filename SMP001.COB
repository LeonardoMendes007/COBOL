@@ -17,13 +17,32 @@
                     RECORD KEY   IS CRM
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+
+       SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMESPEC WITH DUPLICATES.
+
+       SELECT CADAUDIT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD CADMED
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT". 
+               VALUE OF FILE-ID IS "CADMED.DAT".
        01 REGMED.
           03 CRM           PIC 9(06).
           03 NOME          PIC X(30).
@@ -36,7 +55,37 @@
           03 EMAIL         PIC X(30).
           03 TELEFONE.
             05 DDD         PIC 9(02).
-            05 NUM         PIC 9(09).   
+            05 NUM         PIC 9(09).
+
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
+                07 DIACONS            PIC 9(02).
+                07 MESCONS            PIC 9(02).
+                07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
+          03 CODMEDICO                PIC 9(06).
+          03 CODIGO-DOENCA            PIC 9(04).
+          03 DESCRICAO1               PIC X(60).
+          03 DESCRICAO2               PIC X(60).
+
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+          03 CODESPEC          PIC 9(02).
+          03 DENOMESPEC        PIC X(30).
+      *
+       FD CADAUDIT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAUDIT.DAT".
+       01 REGAUDIT      PIC X(126).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -50,9 +99,42 @@
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
-
-       01 TABESP.
-          03 COLESP    PIC X(30) OCCURS 6 TIMES.
+       01 W-NOMEPESQ    PIC X(30) VALUE SPACES.
+       01 W-OPERADOR    PIC X(10) VALUE SPACES.
+       01 W-AUD-ANTES   PIC X(30) VALUE SPACES.
+       01 W-AUDDATA.
+          05 W-AUDDATA-ANO   PIC 9(04).
+          05 W-AUDDATA-MES   PIC 9(02).
+          05 W-AUDDATA-DIA   PIC 9(02).
+       01 W-AUDHORA.
+          05 W-AUDHORA-HH    PIC 9(02).
+          05 W-AUDHORA-MI    PIC 9(02).
+          05 W-AUDHORA-SS    PIC 9(02).
+          05 FILLER          PIC 9(04).
+       01 REGAUDITWS.
+          03 AUD-DIA         PIC 99.
+          03 FILLER          PIC X(01) VALUE "/".
+          03 AUD-MES         PIC 99.
+          03 FILLER          PIC X(01) VALUE "/".
+          03 AUD-ANO         PIC 9(04).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-HH          PIC 99.
+          03 FILLER          PIC X(01) VALUE ":".
+          03 AUD-MI          PIC 99.
+          03 FILLER          PIC X(01) VALUE ":".
+          03 AUD-SS          PIC 99.
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-OPERADOR    PIC X(10).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-PROGRAMA    PIC X(06).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-OPERACAO    PIC X(10).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-CHAVE       PIC X(15).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-ANTES       PIC X(30).
+          03 FILLER          PIC X(01) VALUE " ".
+          03 AUD-DEPOIS      PIC X(30).
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -127,14 +209,6 @@
                USING NUM
                HIGHLIGHT. 
 
-       01  TELAESP.
-           05  LINE 14  COLUMN 55 VALUE  "1 - CLINICA MEDICA".
-           05  LINE 15  COLUMN 55 VALUE  "2 - UROLOGIA".
-           05  LINE 16  COLUMN 55 VALUE  "3 - GINECOLOGIA".
-           05  LINE 17  COLUMN 55 VALUE  "4 - PEDIATRIA".
-           05  LINE 18  COLUMN 55 VALUE  "5 - CARDIOLOGISTA".
-           05  LINE 19  COLUMN 55 VALUE  "6 - OFTALMOLOGIA".
-
        01  CLEANESP.
            05  LINE 14  COLUMN 55 VALUE  "                      ".
            05  LINE 15  COLUMN 55 VALUE  "                      ".
@@ -147,15 +221,6 @@
        PROCEDURE DIVISION.
        INICIO.
 
-           MOVE "CLINICA MEDICA" TO COLESP(1)
-           MOVE "UROLOGIA" TO COLESP(2)
-           MOVE "GINECOLOGIA" TO COLESP(3)
-           MOVE "PEDIATRIA" TO COLESP(4)
-           MOVE "CARDIOLOGIA" TO COLESP(5)
-           MOVE "OFTALMOLOGIA" TO COLESP(6).
-       
-           
-           
        R0.
            OPEN I-O CADMED
            IF ST-ERRO NOT = "00"  
@@ -172,7 +237,53 @@
            ELSE
                  NEXT SENTENCE.
 
-       
+       R0A.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONS
+                 CLOSE CADCONS
+                 OPEN INPUT CADCONS
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADESPEC
+                 CLOSE CADESPEC
+                 OPEN INPUT CADESPEC
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN EXTEND CADAUDIT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADAUDIT
+                 CLOSE CADAUDIT
+                 OPEN EXTEND CADAUDIT
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADAUDIT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (23, 12) "DIGITE O CODIGO DO OPERADOR:"
+           ACCEPT (23, 42) W-OPERADOR
+           DISPLAY (23, 12) LIMPA.
+
        R1.
 
            MOVE SPACES TO NOME SEXO EMAIL
@@ -190,15 +301,62 @@
                 GO TO ROT-FIM.
 
            IF CRM = ZEROS
-                MOVE "CRM INVALIDO" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2-NOME
+           ELSE
+                GO TO LER-CADMED.
+
+       R2-NOME.
+           MOVE SPACES TO W-NOMEPESQ
+           DISPLAY (20, 10) "DIGITE O NOME (OU PARTE) PARA PESQUISA:"
+           ACCEPT (20, 51) W-NOMEPESQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (20, 10) LIMPA
+           IF W-ACT = 01
                 GO TO R2.
 
-       
+           IF W-NOMEPESQ = SPACES
+                MOVE "DIGITE UM NOME PARA PESQUISA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2-NOME.
+
+           MOVE W-NOMEPESQ TO NOME
+           START CADMED KEY IS NOT LESS NOME INVALID KEY
+                MOVE "*** NENHUM MEDICO ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2-NOME.
+
+       R2-NOME-LER.
+           READ CADMED NEXT
+           IF ST-ERRO = "10"
+                MOVE "*** FIM DA PESQUISA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2-NOME.
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+           DISPLAY (20, 10) NOME
+           DISPLAY (21, 10) "E ESTE O MEDICO (S/N/P=PROXIMO) :"
+           ACCEPT (21, 45) W-OPCAO
+           DISPLAY (20, 10) LIMPA
+           DISPLAY (21, 10) LIMPA
+           IF W-OPCAO = "P" OR "p"
+                GO TO R2-NOME-LER.
+           IF W-OPCAO NOT = "S" AND "s"
+                GO TO R2-NOME.
+
+           DISPLAY TELAMED
+           PERFORM R4A
+           PERFORM R5A
+           PERFORM ACE-001.
+
+
        LER-CADMED.
            READ CADMED
            IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"  
+             IF ST-ERRO = "00"
+                MOVE NOME TO W-AUD-ANTES
                 DISPLAY TELAMED
                 PERFORM R4A
                 PERFORM R5A
@@ -224,26 +382,32 @@
                 GO TO R3.
            
        R4.
-          
-           MOVE ZEROS TO ESPEC
 
-           DISPLAY TELAESP.
+           MOVE ZEROS TO ESPEC
 
            ACCEPT TESPEC
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
            GO TO R3.
-    
+
        R4A.
 
-           IF ESPEC > 0 AND ESPEC < 7
-              DISPLAY (10, 25) COLESP(ESPEC)
-           ELSE
-              MOVE "*VERIFIQUE A TABELA E DIGITE UM NUMERO VALIDO*" 
-              TO MENS
+           MOVE ESPEC TO CODESPEC
+
+           READ CADESPEC
+           IF ST-ERRO = "23"
+              MOVE "*VERIFIQUE A TABELA E DIGITE UM NUMERO VALIDO*"
+                                                              TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R4.
 
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA ARQUIVO CADESPEC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           DISPLAY (10, 25) DENOMESPEC.
+
        
        R5.
            
@@ -379,6 +543,11 @@
        INC-WR1.
                 WRITE REGMED
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO AUD-OPERACAO
+                      MOVE CRM TO AUD-CHAVE
+                      MOVE SPACES TO AUD-ANTES
+                      MOVE NOME TO AUD-DEPOIS
+                      PERFORM GRAVA-AUDIT
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -426,10 +595,26 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
 
-       
+      *---------------VERIFICA SE O MEDICO TEM CONSULTA-----------------*
+       EXC-CK1.
+                MOVE CRM TO CODMEDICO
+                START CADCONS KEY IS NOT LESS CODMEDICO INVALID KEY
+                      GO TO EXC-DL1.
+                READ CADCONS NEXT
+                IF ST-ERRO = "00" AND CODMEDICO = CRM
+                   MOVE "MEDICO POSSUI CONSULTAS, EXCLUSAO NEGADA"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
        EXC-DL1.
                 DELETE CADMED RECORD
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   MOVE CRM TO AUD-CHAVE
+                   MOVE NOME TO AUD-ANTES
+                   MOVE SPACES TO AUD-DEPOIS
+                   PERFORM GRAVA-AUDIT
                    MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -455,16 +640,38 @@
        ALT-RW1.
                 REWRITE REGMED
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO AUD-OPERACAO
+                   MOVE CRM TO AUD-CHAVE
+                   MOVE W-AUD-ANTES TO AUD-ANTES
+                   MOVE NOME TO AUD-DEPOIS
+                   PERFORM GRAVA-AUDIT
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
-       
+
+      *---------[ ROTINA DE GRAVACAO DA TRILHA DE AUDITORIA ]----------
+       GRAVA-AUDIT.
+                ACCEPT W-AUDDATA FROM DATE YYYYMMDD
+                ACCEPT W-AUDHORA FROM TIME
+                MOVE W-AUDDATA-DIA TO AUD-DIA
+                MOVE W-AUDDATA-MES TO AUD-MES
+                MOVE W-AUDDATA-ANO TO AUD-ANO
+                MOVE W-AUDHORA-HH  TO AUD-HH
+                MOVE W-AUDHORA-MI  TO AUD-MI
+                MOVE W-AUDHORA-SS  TO AUD-SS
+                MOVE W-OPERADOR    TO AUD-OPERADOR
+                MOVE "SMP001"      TO AUD-PROGRAMA
+                MOVE REGAUDITWS TO REGAUDIT
+                WRITE REGAUDIT
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO CADAUDIT" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
 
        ROT-FIM.
-           CLOSE CADMED.
+           CLOSE CADMED CADCONS CADESPEC CADAUDIT.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
