@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP016.
+       AUTHOR. LEONARDO MENDES.
+      ******************************************************
+      * RELATORIO DE INCONSISTENCIA REFERENCIAL DO CADCONS  *
+      ******************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEPACI WITH DUPLICATES.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEMED WITH DUPLICATES.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CNOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+       SELECT CADEXCTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
+                07 DIACONS            PIC 9(02).
+                07 MESCONS            PIC 9(02).
+                07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
+          03 CODMEDICO                PIC 9(06).
+          03 CODIGO-DOENCA            PIC 9(04).
+          03 DESCRICAO1               PIC X(60).
+          03 DESCRICAO2               PIC X(60).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEPACI       PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 UF             PIC 9(02).
+          03 CONVENIO       PIC 9(04).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEMED       PIC X(30).
+          03 ESPEC         PIC 9(02).
+          03 SEXOMED       PIC X(01).
+          03 DATANASC.
+            05 DIANASC        PIC 99.
+            05 MESNASC        PIC 99.
+            05 ANONASC        PIC 9(04).
+          03 EMAILMED      PIC X(30).
+          03 TELEFONEMED.
+            05 DDDMED      PIC 9(02).
+            05 NUMMED      PIC 9(09).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CID               PIC 9(04).
+          03 DENOMINACAO       PIC X(30).
+          03 SINTOMAS          PIC X(50).
+          03 TRATAMENTO        PIC X(50).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO       PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+
+       FD CADEXCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "INCONSISTPRL.DOC".
+       01 REGEXCTX    PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 W-CONVENIO    PIC 9(04) VALUE ZEROS.
+       01 W-TOTLIDO     PIC 9(06) VALUE ZEROS.
+       01 W-TOTEXC      PIC 9(06) VALUE ZEROS.
+
+       01 W-DATATXFMT.
+                03 W-DATATXFMT-DIA     PIC 99.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-DATATXFMT-MES     PIC 99.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-DATATXFMT-ANO     PIC 9999.
+
+       01 EXCTX.
+                03 DATATX              PIC X(10).
+                03 FILLER              PIC X(02) VALUE SPACES.
+                03 CPFTX                PIC 999.999.999.99.
+                03 FILLER              PIC X(02) VALUE SPACES.
+                03 MOTIVOTX             PIC X(70).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(50) VALUE
+                    "   *** CONSISTENCIA REFERENCIAL DO CADCONS ***".
+
+       01 CAB2.
+                03 CAB-DATA           PIC X(10) VALUE "DATA".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CPF            PIC X(15) VALUE "CPF PACIENTE".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-MOTIVO         PIC X(70) VALUE "INCONSISTENCIA".
+
+       01 CAB3.
+                03 CAB-DATA           PIC X(10) VALUE "----------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CPF            PIC X(15) VALUE "---------------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-MOTIVO         PIC X(70)
+                                       VALUE ALL "-".
+
+       01 W-TOTLINHA.
+                03 FILLER              PIC X(20) VALUE
+                                        "TOTAL DE REGISTROS: ".
+                03 TOTLIDOTX           PIC ZZZ.ZZ9.
+                03 FILLER              PIC X(20) VALUE
+                                        "   INCONSISTENTES: ".
+                03 TOTEXCTX            PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCONS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN OUTPUT CADEXCTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADEXCTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ROT-CABEC.
+           WRITE REGEXCTX FROM CAB0.
+           MOVE SPACES TO REGEXCTX
+           WRITE REGEXCTX.
+           WRITE REGEXCTX FROM CAB2.
+           WRITE REGEXCTX FROM CAB3.
+
+           MOVE ZEROS TO PACI-CPF DATACONSULTA HORACONSULTA
+           START CADCONS KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 MOVE "*** ARQUIVO CADCONS VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-TOTAL.
+
+       LER-CONS.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO ROT-TOTAL.
+
+                ADD 1 TO W-TOTLIDO.
+
+       CK-PACI.
+                MOVE PACI-CPF TO CPF
+                READ CADPACI
+                IF ST-ERRO NOT = "00"
+                   MOVE "CPF DO PACIENTE NAO CADASTRADO EM CADPACI"
+                                            TO MOTIVOTX
+                   PERFORM ROT-GRAVA
+                   GO TO LER-CONS.
+
+                MOVE CONVENIO TO W-CONVENIO.
+
+       CK-MED.
+                MOVE CODMEDICO TO CRM
+                READ CADMED
+                IF ST-ERRO NOT = "00"
+                   MOVE "CODMEDICO NAO CADASTRADO EM CADMED"
+                                            TO MOTIVOTX
+                   PERFORM ROT-GRAVA.
+
+       CK-CID.
+                MOVE CODIGO-DOENCA TO CID
+                READ CADCID
+                IF ST-ERRO NOT = "00"
+                   MOVE "CODIGO-DOENCA NAO CADASTRADO EM CADCID"
+                                            TO MOTIVOTX
+                   PERFORM ROT-GRAVA.
+
+       CK-CONV.
+                MOVE W-CONVENIO TO CODIGO
+                READ CADCONV
+                IF ST-ERRO NOT = "00"
+                   MOVE "CONVENIO DO PACIENTE NAO CADASTRADO EM CADCONV"
+                                            TO MOTIVOTX
+                   PERFORM ROT-GRAVA.
+
+                GO TO LER-CONS.
+
+       ROT-GRAVA.
+                MOVE DIACONS      TO W-DATATXFMT-DIA.
+                MOVE MESCONS      TO W-DATATXFMT-MES.
+                MOVE ANOCONS      TO W-DATATXFMT-ANO.
+                MOVE W-DATATXFMT  TO DATATX.
+                MOVE PACI-CPF     TO CPFTX.
+                MOVE EXCTX        TO REGEXCTX.
+                WRITE REGEXCTX
+                ADD 1 TO W-TOTEXC.
+
+       ROT-TOTAL.
+           MOVE SPACES TO REGEXCTX
+           WRITE REGEXCTX.
+           MOVE W-TOTLIDO TO TOTLIDOTX.
+           MOVE W-TOTEXC  TO TOTEXCTX.
+           WRITE REGEXCTX FROM W-TOTLINHA.
+           MOVE "*** RELATORIO GERADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADCONS CADPACI CADMED CADCID CADCONV CADEXCTX.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
