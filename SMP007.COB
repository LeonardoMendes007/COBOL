@@ -1,7 +1,8 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP006.
+       PROGRAM-ID. SMP007.
+      *AUTHOR. LEONARDO MENDES GOMES DOS SANTOS.
       **************************************************
-      * CONSULTA DE ENDERECAMENTO CEP *
+      * MANUTENCAO DO CADASTRO DE CONVENIO              *
       **************************************************
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
@@ -18,6 +19,27 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEPACI WITH DUPLICATES.
+
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -25,45 +47,68 @@
       *
        FD CADCONV
                LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT". 
+               VALUE OF FILE-ID IS "CADCONV.DAT".
        01 REGCONV.
           03 CODIGO       PIC 9(04).
           03 NOME         PIC X(30).
           03 PLANO        PIC 9(02).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOMEPACI       PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 UF             PIC 9(02).
+          03 CONVENIO       PIC 9(04).
+
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
+                07 DIACONS            PIC 9(02).
+                07 MESCONS            PIC 9(02).
+                07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
+          03 CODMEDICO                PIC 9(06).
+          03 CODIGO-DOENCA            PIC 9(04).
+          03 DESCRICAO1               PIC X(60).
+          03 DESCRICAO2               PIC X(60).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO          PIC 9(02).
+          03 DENOMPLANO        PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       01 W-SEL            PIC 9(01) VALUE ZEROS.
-       01 W-CONT           PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO          PIC X(01) VALUE SPACES.
-       01 ST-ERRO          PIC X(02) VALUE "00".
-       01 W-ACT            PIC 9(02) VALUE ZEROS.
-       01 MENS             PIC X(50) VALUE SPACES.
-       01 LIMPA            PIC X(55) VALUE SPACES.
-       01 SOLIC            PIC X(20) VALUE SPACES.
-       01 CONLIN           PIC 9(03) VALUE 001.
-       01 CEPENTR          PIC 9(09) VALUE ZEROS.
-       01 LOGRENTR         PIC X(30) VALUE SPACES.
-       01 IND              PIC 9(05) VALUE ZEROS.
-       01 TABCEP.
-          03 TBCOD         PIC 9(08) OCCURS 1000 TIMES.
-
-       01 TABCONVX.
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA REGINAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA INTERNACIONACAO".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO REGINAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL OURO".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL PLATINIUM".
-
-       01 TABCONV REDEFINES TABCONVX.
-          03 TBCONV   PIC X(30) OCCURS 12 TIMES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
 
        01 PLANOTXT    PIC X(30) VALUE SPACES.
       *-----------------------------------------------------------------
@@ -75,23 +120,17 @@
        SCREEN SECTION.
        01  TELACONV.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
+           05  LINE 02  COLUMN 01
                VALUE  "--------------------------[ CADASTRO DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  " CONVENIO ]-----------------------------".
-           05  LINE 05  COLUMN 01 
+           05  LINE 05  COLUMN 01
                VALUE  "     CODIGO:".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
                VALUE  "     NOME:".
-           05  LINE 11  COLUMN 01 
+           05  LINE 11  COLUMN 01
                VALUE  "     PLANO:".
-           05  LINE 21  COLUMN 01 
-               VALUE  "              OPCAO :   (E=ENCERRA     P".
-           05  LINE 21  COLUMN 41 
-               VALUE  "=PROXIMO     A=ANTERIOR )".
-           05  LINE 22  COLUMN 41 
-               VALUE  "   ==>            <==".
-           05  LINE 23  COLUMN 01 
+           05  LINE 23  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TCOD
                LINE 05  COLUMN 14  PIC 9(04)
@@ -109,134 +148,278 @@
                LINE 11  COLUMN 17  PIC X(30)
                USING  PLANOTXT
                HIGHLIGHT.
-           05  TW-OPCAO
-               LINE 21  COLUMN 23  PIC X(01)
-               USING  W-OPCAO
-               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
-       INC-OP1.
-           OPEN INPUT  CADCONV
+       R0.
+           OPEN I-O CADCONV
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE CADCONV NAO EXISTE" TO MENS
+                 OPEN OUTPUT CADCONV
+                 CLOSE CADCONV
+                 MOVE "*** ARQUIVO CADCONV FOI CRIADO **" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
+                 GO TO R0
               ELSE
-                 MOVE "ERRO ABERTURA DO ARQUIVO CADCONV"  TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO CODIGO.
-           START CADCONV KEY IS NOT LESS CODIGO INVALID KEY
-                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM.
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
 
-       LER-CEP.
-           
-           READ CADCONV NEXT
+       R0A.
+           OPEN INPUT CADPACI
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPACI
+                 CLOSE CADPACI
+                 OPEN INPUT CADPACI
               ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV"  TO MENS
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
-              MOVE CODIGO TO TBCOD(IND)
-              ADD 1 TO IND
-              IF IND > 1000
-                 MOVE "*** TABELA ESTOURADA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
-              ELSE
-                 GO TO LER-CEP.
+                 NEXT SENTENCE.
 
-      *
-       INC-001.
-           MOVE ZEROS TO CODIGO, PLANO
-           MOVE SPACES TO NOME 
-           DISPLAY  TELACONV.
-       INC-001A.
-           ACCEPT TCOD
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      CLOSE CADCONV
-                      GO TO ROT-FIM.
-           IF W-ACT > 02
-                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM   
-                      GO TO INC-001A.
-           MOVE 1 TO IND.
-       R111.
-           IF TBCOD(IND) < CODIGO
-              ADD 1 TO IND
-              IF IND >1000
-                 MOVE "*** CEP NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001A
+       R0B.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONS
+                 CLOSE CADCONS
+                 OPEN INPUT CADCONS
               ELSE
-                 GO TO R111.
-       R112.
-
-           MOVE TBCOD(IND) TO CODIGO
-           MOVE TBCONV(PLANO) TO PLANOTXT
-           DISPLAY TPLANOTXT.
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
 
-       INC-RD2.
-           READ CADCONV
+       R0C.
+           OPEN INPUT CADPLANO
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
-                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO INC-001
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPLANO
+                 CLOSE CADPLANO
+                 OPEN INPUT CADPLANO
               ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONV"  TO MENS
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
-              NEXT SENTENCE.
-       ROT-MONTAR.
-              
-              DISPLAY TELACONV.
-              MOVE TBCONV(PLANO) TO PLANOTXT
-              DISPLAY TPLANOTXT.
-       ROT-SOL.
-
-           ACCEPT  TW-OPCAO  
-           IF W-OPCAO = "E"
-                  GO TO ROT-FIM 
-           ELSE
-             IF W-OPCAO = "P"
-                   ADD 1 TO IND
-                   GO TO R112
-             ELSE
-                IF W-OPCAO = "A"
-                   ADD -1 TO IND
-                   GO TO R112
+                 NEXT SENTENCE.
+
+       R1.
+
+           MOVE SPACES TO NOME
+           MOVE ZEROS TO CODIGO PLANO
+           MOVE SPACES TO PLANOTXT
+           DISPLAY TELACONV.
+
+       R2.
+
+           MOVE ZEROS TO CODIGO
+
+           ACCEPT TCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO ROT-FIM.
+
+           IF CODIGO = ZEROS
+                MOVE "CODIGO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+       LER-CADCONV.
+           READ CADCONV
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                MOVE PLANO TO CODPLANO
+                READ CADPLANO
+                IF ST-ERRO = "23"
+                   MOVE SPACES TO PLANOTXT
                 ELSE
-                
-                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
-                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO ROT-SOL.
+                   IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA LEITURA ARQUIVO CADPLANO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE DENOMPLANO TO PLANOTXT
+                DISPLAY TELACONV
+                PERFORM ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R3.
+           MOVE SPACES TO NOME
+
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+           GO TO R2.
 
+           IF NOME = SPACES
+                MOVE "NOME INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R3.
 
+       R4.
 
+           MOVE ZEROS TO PLANO
 
+           ACCEPT TPLANO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+           GO TO R3.
 
-       ROT-PLANO.
+           MOVE PLANO TO CODPLANO
+           READ CADPLANO
+           IF ST-ERRO = "23"
+                MOVE "*VERIFIQUE A TABELA E DIGITE UM PLANO VALIDO*"
+                                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R4.
+           IF ST-ERRO NOT = "00"
+                MOVE "ERRO NA LEITURA ARQUIVO CADPLANO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
 
-           
-           
+           MOVE DENOMPLANO TO PLANOTXT
+           DISPLAY TPLANOTXT.
 
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
 
+           IF W-SEL = 1
+                GO TO ALT-OPC.
 
-       ROT-FIM-PLANO.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCONV
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* CONVENIO JA EXISTE, NAO GRAVADO *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CONVENIO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+
+      *---------------VERIFICA SE O CONVENIO ESTA EM USO-----------------*
+       EXC-CK1.
+                MOVE ZEROS TO CPF
+                START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                      GO TO EXC-DL1.
+
+       EXC-CK2.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO EXC-DL1.
+                IF CONVENIO NOT = CODIGO
+                   GO TO EXC-CK2.
+
+                MOVE CPF TO PACI-CPF
+                MOVE ZEROS TO DATACONSULTA HORACONSULTA
+                START CADCONS KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                      GO TO EXC-CK2.
+                READ CADCONS NEXT
+                IF ST-ERRO = "00" AND PACI-CPF = CPF
+                   MOVE "CONVENIO EM USO, EXCLUSAO NEGADA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+                ELSE
+                   GO TO EXC-CK2.
+
+       EXC-DL1.
+                DELETE CADCONV RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO CONVENIO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO"  TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+
+       ALT-RW1.
+                REWRITE REGCONV
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CONVENIO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
 
       *
       **********************
@@ -244,11 +427,7 @@
       **********************
       *
        ROT-FIM.
-
-           CLOSE CADCONV.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
+           CLOSE CADCONV CADPACI CADCONS CADPLANO.
            STOP RUN.
       *
       **********************
@@ -258,16 +437,17 @@
        ROT-MENS.
            MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-           DISPLAY (23, 13) MENS.
+           DISPLAY (23, 12) MENS.
        ROT-MENS2.
            ADD 1 TO W-CONT
-           IF W-CONT < 1000
+           IF W-CONT < 3000
               GO TO ROT-MENS2
            ELSE
-              DISPLAY (23, 12) LIMPA.
+              MOVE SPACES TO MENS
+              DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
            EXIT.
        FIM-ROT-MENS.
       *
 
-      *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
