@@ -18,6 +18,12 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
            SELECT CADCONVTX ASSIGN TO DISK
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
@@ -33,6 +39,13 @@
           03 CODIGO       PIC 9(04).
           03 NOME         PIC X(30).
           03 PLANO        PIC 9(02).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO          PIC 9(02).
+          03 DENOMPLANO        PIC X(30).
       *
        FD CADCONVTX
                LABEL RECORD IS STANDARD
@@ -47,23 +60,10 @@
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
-
-       01 TABCONVX.
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA REGINAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA INTERNACIONACAO".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO REGINAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL OURO".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL PLATINIUM".
-
-       01 TABCONV REDEFINES TABCONVX.
-          03 TBCONV   PIC X(30) OCCURS 12 TIMES.
+       77 W-FILTRO   PIC 9(01) VALUE ZEROS.
+       77 W-FPLANO   PIC 9(02) VALUE ZEROS.
+       77 W-CODINI   PIC 9(04) VALUE ZEROS.
+       77 W-CODFIM   PIC 9(04) VALUE 9999.
 
        01 PLANOTXT    PIC X(30) VALUE SPACES.
       *
@@ -124,7 +124,9 @@
       *
        INC-001.
                 MOVE SPACES TO NOME PLANOTXT.
-                MOVE ZEROS TO CODIGO PLANO. 
+                MOVE ZEROS TO CODIGO PLANO.
+                MOVE ZEROS TO W-FILTRO W-FPLANO W-CODINI.
+                MOVE 9999 TO W-CODFIM.
                 DISPLAY SMP011.
        INC-OPC.
                 ACCEPT TW-OPCAO
@@ -136,6 +138,29 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+      *
+       INC-FILTRO.
+                DISPLAY (14, 01)
+                     "FILTRO: 0=TODOS 1=POR PLANO 2=FAIXA DE CODIGO :"
+                ACCEPT (14, 50) W-FILTRO
+                IF W-FILTRO NOT = 0 AND W-FILTRO NOT = 1
+                                    AND W-FILTRO NOT = 2
+                   MOVE "*** DIGITE 0, 1 OU 2 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-FILTRO.
+
+                IF W-FILTRO = 1
+                   MOVE ZEROS TO W-FPLANO
+                   DISPLAY (15, 01) "DIGITE O CODIGO DO PLANO :"
+                   ACCEPT (15, 28) W-FPLANO.
+
+                IF W-FILTRO = 2
+                   MOVE ZEROS TO W-CODINI
+                   MOVE 9999 TO W-CODFIM
+                   DISPLAY (15, 01) "CODIGO INICIAL :"
+                   ACCEPT (15, 18) W-CODINI
+                   DISPLAY (15, 40) "CODIGO FINAL :"
+                   ACCEPT (15, 55) W-CODFIM.
       *
        INC-OP0.
            OPEN INPUT CADCONV
@@ -150,6 +175,20 @@
                       GO TO ROT-FIM
            ELSE
                     NEXT SENTENCE.
+      *
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADPLANO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO"
+                                                              TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
       *
            OPEN OUTPUT CADCONVTX
            IF ST-ERRO NOT = "00"
@@ -176,6 +215,14 @@
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
+
+       FILTRO-CK.
+                IF W-FILTRO = 1 AND PLANO NOT = W-FPLANO
+                   GO TO LER-CEP01.
+                IF W-FILTRO = 2 AND
+                   (CODIGO < W-CODINI OR CODIGO > W-CODFIM)
+                   GO TO LER-CEP01.
+
        INC-003.
            MOVE CODIGO TO CODIGOTX.
            MOVE NOME  TO NOMETX.
@@ -198,7 +245,17 @@
 
 
        R5.
-           MOVE TBCONV(PLANO) TO PLANOTXT.
+           MOVE PLANO TO CODPLANO
+           READ CADPLANO
+           IF ST-ERRO = "23"
+                MOVE SPACES TO PLANOTXT
+           ELSE
+              IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA LEITURA ARQUIVO CADPLANO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE DENOMPLANO TO PLANOTXT.
       *
       **********************
       * ROTINA DE FIM      *
@@ -206,7 +263,7 @@
       *
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
-                CLOSE CADCONV CADCONVTX.
+                CLOSE CADCONV CADPLANO CADCONVTX.
        ROT-FIMP.
                 EXIT PROGRAM.
 
