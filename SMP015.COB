@@ -0,0 +1,372 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP015.
+       AUTHOR. LEONARDO MENDES.
+      ****************************************
+      * HISTORICO DE CONSULTAS POR PACIENTE   *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEMED WITH DUPLICATES.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+       SELECT CADHISTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
+                07 DIACONS            PIC 9(02).
+                07 MESCONS            PIC 9(02).
+                07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
+          03 CODMEDICO                PIC 9(06).
+          03 CODIGO-DOENCA            PIC 9(04).
+          03 DESCRICAO1               PIC X(60).
+          03 DESCRICAO2               PIC X(60).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 UF             PIC 9(02).
+          03 CONVENIO       PIC 9(04).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEMED       PIC X(30).
+          03 ESPEC         PIC 9(02).
+          03 SEXOMED       PIC X(01).
+          03 DATANASC.
+            05 DIANASC        PIC 99.
+            05 MESNASC        PIC 99.
+            05 ANONASC        PIC 9(04).
+          03 EMAILMED      PIC X(30).
+          03 TELEFONEMED.
+            05 DDDMED      PIC 9(02).
+            05 NUMMED      PIC 9(09).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CID               PIC 9(04).
+          03 DENOMINACAO       PIC X(30).
+          03 SINTOMAS          PIC X(50).
+          03 TRATAMENTO        PIC X(50).
+
+       FD CADHISTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "HISTORICOPRL.DOC".
+       01 REGHISTX    PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 W-CPF         PIC 9(11) VALUE ZEROS.
+
+       01 W-DATATXFMT.
+                03 W-DATATXFMT-DIA     PIC 99.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-DATATXFMT-MES     PIC 99.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-DATATXFMT-ANO     PIC 9999.
+
+       01 HISTX.
+                03 DATATX              PIC X(10).
+                03 FILLER              PIC X(02) VALUE SPACES.
+                03 CRMTX                PIC 999.999.
+                03 FILLER              PIC X(02) VALUE SPACES.
+                03 NOMEMEDTX            PIC X(30).
+                03 FILLER              PIC X(02) VALUE SPACES.
+                03 CIDTX                PIC 9999.
+                03 FILLER              PIC X(02) VALUE SPACES.
+                03 DENOMTX              PIC X(30).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(45) VALUE
+                        "   *** HISTORICO DE CONSULTAS DO PACIENTE ***".
+
+       01 CAB1.
+                03 CAB-PACI           PIC X(60) VALUE SPACES.
+
+       01 CAB2.
+                03 CAB-DATA           PIC X(10) VALUE "DATA".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CRM            PIC X(09) VALUE "CRM".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-MED            PIC X(30) VALUE "MEDICO".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CID            PIC X(06) VALUE "CID".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-DEN            PIC X(30) VALUE "DENOMINACAO".
+
+       01 CAB3.
+                03 CAB-DATA           PIC X(10) VALUE "----------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CRM            PIC X(09) VALUE "---------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-MED            PIC X(30)
+                                       VALUE ALL "-".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CID            PIC X(06) VALUE "------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-DEN            PIC X(30)
+                                       VALUE ALL "-".
+
+       01 W-DESC1LINHA.
+                03 FILLER              PIC X(14) VALUE
+                                        "  DESCRICAO 1:".
+                03 DESC1TX             PIC X(60).
+
+       01 W-DESC2LINHA.
+                03 FILLER              PIC X(14) VALUE
+                                        "  DESCRICAO 2:".
+                03 DESC2TX             PIC X(60).
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMP015.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               *** HISTORICO DE CONSULTA".
+           05  LINE 02  COLUMN 41
+               VALUE  "S DO PACIENTE ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "     CPF DO PACIENTE:".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCPF
+               LINE 10  COLUMN 24  PIC 999.999.999.99
+               USING  W-CPF
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+                MOVE ZEROS TO W-CPF.
+                DISPLAY SMP015.
+       INC-OPC0.
+                ACCEPT TCPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO ROT-FIMS.
+                IF W-CPF = ZEROS
+                   MOVE "CPF INVALIDO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC0.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCONS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           MOVE W-CPF TO CPF
+           READ CADPACI
+           IF ST-ERRO = "23"
+                      MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN OUTPUT CADHISTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADHISTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ROT-CABEC.
+           WRITE REGHISTX FROM CAB0.
+           MOVE SPACES TO REGHISTX
+           WRITE REGHISTX.
+           STRING "CPF " W-CPF " - " NOME DELIMITED BY SIZE
+                  INTO CAB-PACI OF CAB1.
+           WRITE REGHISTX FROM CAB1.
+           MOVE SPACES TO REGHISTX
+           WRITE REGHISTX.
+           WRITE REGHISTX FROM CAB2.
+           WRITE REGHISTX FROM CAB3.
+
+           MOVE W-CPF TO PACI-CPF
+           MOVE ZEROS TO DATACONSULTA HORACONSULTA
+           START CADCONS KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 MOVE "*** NENHUMA CONSULTA PARA ESSE PACIENTE ***" TO
+                                                                  MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-CONS.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** FIM DO ARQUIVO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+                IF PACI-CPF NOT = W-CPF
+                   MOVE "*** FIM DO HISTORICO DO PACIENTE ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+       R1A.
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+                MOVE SPACES TO NOMEMED.
+
+       R1B.
+           MOVE CODIGO-DOENCA TO CID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+                MOVE SPACES TO DENOMINACAO.
+
+       INC-003.
+           MOVE DIACONS      TO W-DATATXFMT-DIA.
+           MOVE MESCONS      TO W-DATATXFMT-MES.
+           MOVE ANOCONS      TO W-DATATXFMT-ANO.
+           MOVE W-DATATXFMT  TO DATATX.
+           MOVE CODMEDICO    TO CRMTX.
+           MOVE NOMEMED      TO NOMEMEDTX.
+           MOVE CODIGO-DOENCA TO CIDTX.
+           MOVE DENOMINACAO  TO DENOMTX.
+           MOVE HISTX        TO REGHISTX.
+
+       INC-WR1.
+                WRITE REGHISTX
+                IF ST-ERRO NOT = "00" AND NOT = "02"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADHISTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           MOVE DESCRICAO1 TO DESC1TX
+           WRITE REGHISTX FROM W-DESC1LINHA.
+           MOVE DESCRICAO2 TO DESC2TX
+           WRITE REGHISTX FROM W-DESC2LINHA.
+           MOVE SPACES TO REGHISTX
+           WRITE REGHISTX.
+
+           GO TO LER-CONS.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS CADPACI CADMED CADCID CADHISTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
