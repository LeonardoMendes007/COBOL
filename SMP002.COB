@@ -0,0 +1,857 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP002.
+      *AUTHOR. LEONARDO MENDES GOMES DOS SANTOS.
+      ***************************************
+      * MANUTENCAO DO CADASTRO DE PACIENTE  *
+      ***************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CNOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 UF             PIC 9(02).
+          03 CONVENIO       PIC 9(04).
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO       PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
+                07 DIACONS            PIC 9(02).
+                07 MESCONS            PIC 9(02).
+                07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
+          03 CODMEDICO                PIC 9(06).
+          03 CODIGO-DOENCA            PIC 9(04).
+          03 DESCRICAO1               PIC X(60).
+          03 DESCRICAO2               PIC X(60).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 IND           PIC 9(02) VALUE ZEROS.
+       01 TEXSEXO       PIC X(12) VALUE SPACES.
+       01 W-ANOATUAL    PIC 9(04) VALUE ZEROS.
+       01 W-HOJE.
+          05 W-HOJE-ANO PIC 9(04).
+          05 W-HOJE-MES PIC 9(02).
+          05 W-HOJE-DIA PIC 9(02).
+       01 CNOMETXT      PIC X(30) VALUE SPACES.
+       01 W-NOMEPESQ    PIC X(30) VALUE SPACES.
+
+       01 W-CPFVAL.
+          03 W-CPFNUM      PIC 9(11).
+          03 W-CPFDIG REDEFINES W-CPFNUM
+                            PIC 9(01) OCCURS 11 TIMES.
+       01 W-CPF-I         PIC 9(02) VALUE ZEROS.
+       01 W-CPF-PESO      PIC 9(02) VALUE ZEROS.
+       01 W-CPF-SOMA      PIC 9(04) VALUE ZEROS.
+       01 W-CPF-RESTO     PIC 9(02) VALUE ZEROS.
+       01 W-CPF-DV        PIC 9(01) VALUE ZEROS.
+       01 W-CPF-LIXO      PIC 9(04) VALUE ZEROS.
+
+       01 TABGENEROX.
+          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
+          03 FILLER     PIC X(15) VALUE "HHETEROSEXUAL".
+          03 FILLER     PIC X(15) VALUE "BBISEXUAL".
+          03 FILLER     PIC X(15) VALUE "TRANSEXUAL".
+          03 FILLER     PIC X(15) VALUE "OOUTROS".
+       01 TABGENERO REDEFINES TABGENEROX.
+          03 TBGENERO   PIC X(15) OCCURS 5 TIMES.
+       01 TXTGENERO.
+          03 TXTCOD PIC X(01) VALUE SPACES.
+          03 TXTTEXT PIC X(14) VALUE SPACES.
+
+       01 TABUFX.
+          03 FILLER     PIC X(22) VALUE "ACACRE".
+          03 FILLER     PIC X(22) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(22) VALUE "APAMAPA".
+          03 FILLER     PIC X(22) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(22) VALUE "BABAHIA".
+          03 FILLER     PIC X(22) VALUE "CECEARA".
+          03 FILLER     PIC X(22) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(22) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(22) VALUE "GOGOIAS".
+          03 FILLER     PIC X(22) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(22) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(22) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(22) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(22) VALUE "PAPARA".
+          03 FILLER     PIC X(22) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(22) VALUE "PRPARANA".
+          03 FILLER     PIC X(22) VALUE "PEPERNAMBUCO".
+          03 FILLER     PIC X(22) VALUE "PIPIAUI".
+          03 FILLER     PIC X(22) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(22) VALUE "RNRIO GRANDE DO NORTE".
+          03 FILLER     PIC X(22) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(22) VALUE "RORONDONIA".
+          03 FILLER     PIC X(22) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(22) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(22) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(22) VALUE "SESERGIPE".
+          03 FILLER     PIC X(22) VALUE "TOTOCANTINS".
+       01 TABUF REDEFINES TABUFX.
+          03 TBUF   PIC X(22) OCCURS 27 TIMES.
+       01 TXTUF.
+          03 TXTUFCOD    PIC X(02) VALUE SPACES.
+          03 TXTUFTEXTO  PIC X(20) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAPACI.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                              CADASTRO P".
+           05  LINE 02  COLUMN 41
+               VALUE  "ACIENTE".
+           05  LINE 04  COLUMN 01
+               VALUE  "       CPF:".
+           05  LINE 06  COLUMN 01
+               VALUE  "       NOME:".
+           05  LINE 08  COLUMN 01
+               VALUE  "       DATA NASCIMENTO:  .  .  ".
+           05  LINE 09  COLUMN 01
+               VALUE  "       SEXO:".
+           05  LINE 09  COLUMN 30
+               VALUE  "GENERO:".
+           05  LINE 11  COLUMN 01
+               VALUE  "       EMAIL:".
+           05  LINE 12  COLUMN 01
+               VALUE  "       TELEFONE:".
+           05  LINE 14  COLUMN 01
+               VALUE  "       CEP:          NUMERO:".
+           05  LINE 15  COLUMN 01
+               VALUE  "       COMPLEMENTO:".
+           05  LINE 15  COLUMN 40
+               VALUE  "UF:".
+           05  LINE 17  COLUMN 01
+               VALUE  "       CONVENIO:".
+
+           05  TCPF
+               LINE 04  COLUMN 13  PIC 999.999.999.99
+               USING  CPF
+               HIGHLIGHT.
+
+           05  TNOME
+               LINE 06 COLUMN 14   PIC X(30)
+               USING NOME
+               HIGHLIGHT.
+
+           05  TDIA
+               LINE 08 COLUMN 24   PIC 9(02)
+               USING DIA
+               HIGHLIGHT.
+
+           05  TMES
+               LINE 08 COLUMN 27   PIC 9(02)
+               USING MES
+               HIGHLIGHT.
+
+           05  TANO
+               LINE 08 COLUMN 30   PIC 9(04)
+               USING ANO
+               HIGHLIGHT.
+
+           05  TSEXO
+               LINE 09 COLUMN 14   PIC X(01)
+               USING SEXO
+               HIGHLIGHT.
+
+           05  TGENERO
+               LINE 09 COLUMN 38   PIC X(01)
+               USING GENERO
+               HIGHLIGHT.
+
+           05  TEMAIL
+               LINE 11 COLUMN 14   PIC X(40)
+               USING EMAIL
+               HIGHLIGHT.
+
+           05  TDDD
+               LINE 12 COLUMN 17   PIC 9(02)
+               USING DDD
+               HIGHLIGHT.
+
+           05  TNUM
+               LINE 12 COLUMN 20   PIC 9(09)
+               USING NUM
+               HIGHLIGHT.
+
+           05  TCEP
+               LINE 14 COLUMN 11   PIC 9(08)
+               USING CEPPACI
+               HIGHLIGHT.
+
+           05  TNUMLOGRA
+               LINE 14 COLUMN 30   PIC 9(04)
+               USING NUMLOGRA
+               HIGHLIGHT.
+
+           05  TCOMLOGRA
+               LINE 15 COLUMN 20   PIC X(12)
+               USING COMLOGRA
+               HIGHLIGHT.
+
+           05  TUF
+               LINE 15 COLUMN 44   PIC 99
+               USING UF
+               HIGHLIGHT.
+
+           05  TCONVENIO
+               LINE 17 COLUMN 17   PIC 9(04)
+               USING CONVENIO
+               HIGHLIGHT.
+
+           05  TCNOMETXT
+               LINE 17 COLUMN 23   PIC X(30)
+               USING CNOMETXT
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE-ANO TO W-ANOATUAL.
+
+       R0.
+           OPEN I-O CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPACI
+                 CLOSE CADPACI
+                 MOVE "*** ARQUIVO CADPACI FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONV NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONS
+                 CLOSE CADCONS
+                 OPEN INPUT CADCONS
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+
+           MOVE SPACES TO NOME SEXO GENERO EMAIL COMLOGRA CNOMETXT
+           MOVE ZEROS TO CPF DDD NUM CONVENIO CODIGO
+           MOVE ZEROS TO DIA MES ANO CEPPACI NUMLOGRA UF
+           DISPLAY TELAPACI.
+
+       R2.
+
+           MOVE ZEROS TO CPF
+
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO ROT-FIM.
+
+           IF CPF = ZEROS
+                GO TO R2-NOME.
+
+           MOVE CPF TO W-CPFNUM.
+
+       R2-CPFCK1.
+           MOVE 1 TO W-CPF-I.
+           MOVE 10 TO W-CPF-PESO.
+           MOVE ZEROS TO W-CPF-SOMA.
+       R2-CPFCK1-LP.
+           IF W-CPF-I > 9
+              GO TO R2-CPFCK1-FIM.
+           COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                                 (W-CPFDIG(W-CPF-I) * W-CPF-PESO)
+           SUBTRACT 1 FROM W-CPF-PESO
+           ADD 1 TO W-CPF-I
+           GO TO R2-CPFCK1-LP.
+       R2-CPFCK1-FIM.
+           DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-LIXO
+                                   REMAINDER W-CPF-RESTO.
+           IF W-CPF-RESTO < 2
+              MOVE ZEROS TO W-CPF-DV
+           ELSE
+              COMPUTE W-CPF-DV = 11 - W-CPF-RESTO.
+           IF W-CPF-DV NOT = W-CPFDIG(10)
+              MOVE "CPF INVALIDO (DIGITO VERIFICADOR)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS2
+              GO TO R2.
+
+       R2-CPFCK2.
+           MOVE 1 TO W-CPF-I.
+           MOVE 11 TO W-CPF-PESO.
+           MOVE ZEROS TO W-CPF-SOMA.
+       R2-CPFCK2-LP.
+           IF W-CPF-I > 10
+              GO TO R2-CPFCK2-FIM.
+           COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                                 (W-CPFDIG(W-CPF-I) * W-CPF-PESO)
+           SUBTRACT 1 FROM W-CPF-PESO
+           ADD 1 TO W-CPF-I
+           GO TO R2-CPFCK2-LP.
+       R2-CPFCK2-FIM.
+           DIVIDE W-CPF-SOMA BY 11 GIVING W-CPF-LIXO
+                                   REMAINDER W-CPF-RESTO.
+           IF W-CPF-RESTO < 2
+              MOVE ZEROS TO W-CPF-DV
+           ELSE
+              COMPUTE W-CPF-DV = 11 - W-CPF-RESTO.
+           IF W-CPF-DV NOT = W-CPFDIG(11)
+              MOVE "CPF INVALIDO (DIGITO VERIFICADOR)" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS2
+              GO TO R2.
+
+           GO TO LER-CADPACI.
+
+       R2-NOME.
+           MOVE SPACES TO W-NOMEPESQ
+           DISPLAY (20, 10) "DIGITE O NOME (OU PARTE) PARA PESQUISA:"
+           ACCEPT (20, 51) W-NOMEPESQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (20, 10) LIMPA
+           IF W-ACT = 01
+                GO TO R2.
+
+           IF W-NOMEPESQ = SPACES
+                MOVE "DIGITE UM NOME PARA PESQUISA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2-NOME.
+
+           MOVE W-NOMEPESQ TO NOME
+           START CADPACI KEY IS NOT LESS NOME INVALID KEY
+                MOVE "*** NENHUM PACIENTE ENCONTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2-NOME.
+
+       R2-NOME-LER.
+           READ CADPACI NEXT
+           IF ST-ERRO = "10"
+                MOVE "*** FIM DA PESQUISA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2-NOME.
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+           DISPLAY (20, 10) NOME
+           DISPLAY (21, 10) "E ESTE O PACIENTE (S/N/P=PROXIMO) :"
+           ACCEPT (21, 45) W-OPCAO
+           DISPLAY (20, 10) LIMPA
+           DISPLAY (21, 10) LIMPA
+           IF W-OPCAO = "P" OR "p"
+                GO TO R2-NOME-LER.
+           IF W-OPCAO NOT = "S" AND "s"
+                GO TO R2-NOME.
+
+           DISPLAY TELAPACI
+           PERFORM R4A
+           PERFORM R9A
+           PERFORM R9B
+           PERFORM ACE-001.
+
+      *
+       LER-CADPACI.
+           READ CADPACI
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY TELAPACI
+                PERFORM R4A
+                PERFORM R9A
+                PERFORM R9B
+                PERFORM ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R3.
+           MOVE SPACES TO NOME
+
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+           GO TO R2.
+
+           IF NOME = SPACES
+                MOVE "NOME INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R3.
+
+       R6.
+
+           MOVE ZEROS TO DIA
+
+           ACCEPT TDIA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R3.
+
+           IF DIA = 0 OR DIA >  31
+                MOVE "DIA INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R6.
+
+       R6A.
+
+           MOVE ZEROS TO MES
+
+           ACCEPT TMES
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R6.
+
+           IF MES = 0 OR MES >  12
+                MOVE "MES INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R6A.
+
+
+       R6B.
+
+           MOVE ZEROS TO ANO
+
+           ACCEPT TANO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R6A.
+
+           IF ANO < 1900 OR ANO > W-ANOATUAL
+                MOVE "ANO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R6B.
+
+       R7.
+
+           MOVE SPACES TO SEXO
+
+           ACCEPT TSEXO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R6B.
+
+       R7A.
+
+           IF SEXO = "F"
+              DISPLAY (09, 14) "F"
+           ELSE
+              IF SEXO = "M"
+                 DISPLAY (09, 14) "M"
+              ELSE
+                 IF SEXO = "I"
+                    DISPLAY (09, 14) "I"
+                 ELSE
+                    MOVE "*DIGITE M - MASCULINO E F - FEMININO*" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO R7.
+
+       R8.
+           MOVE 1 TO IND
+           MOVE SPACES TO GENERO
+
+           ACCEPT TGENERO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R7.
+
+       R8A.
+           MOVE TBGENERO(IND) TO TXTGENERO
+           IF TXTCOD NOT = GENERO
+              ADD 1 TO IND
+              IF IND < 6
+                 GO TO R8A
+              ELSE
+                 MOVE "*GENERO INVALIDO, VERIFIQUE A TABELA*" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R8.
+
+       R9.
+
+           MOVE SPACES TO EMAIL
+
+           ACCEPT TEMAIL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+           GO TO R8.
+
+           IF EMAIL = SPACES
+                MOVE "EMAIL INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R9.
+
+       R10.
+
+           MOVE ZEROS TO DDD
+           MOVE ZEROS TO NUM
+
+           ACCEPT TDDD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R9.
+
+           IF DDD = ZEROS
+                MOVE "DDD INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R10.
+
+       R10A.
+
+           ACCEPT TNUM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R10.
+
+           IF NUM = ZEROS
+                MOVE "NUMERO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R10A.
+
+       R11.
+
+           MOVE ZEROS TO CEPPACI
+
+           ACCEPT TCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R10A.
+
+           IF CEPPACI = ZEROS
+                MOVE "CEP INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R11.
+
+       R11A.
+
+           MOVE ZEROS TO NUMLOGRA
+
+           ACCEPT TNUMLOGRA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R11.
+
+           IF NUMLOGRA = ZEROS
+                MOVE "NUMERO DO LOGRADOURO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R11A.
+
+       R11B.
+
+           MOVE SPACES TO COMLOGRA
+
+           ACCEPT TCOMLOGRA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R11A.
+
+       R11C.
+
+           MOVE ZEROS TO UF
+
+           ACCEPT TUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R11B.
+
+           IF UF < 1 OR UF > 27
+                MOVE "*UF INVALIDA, VERIFIQUE A TABELA*" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R11C.
+
+           MOVE TBUF(UF) TO TXTUF
+           DISPLAY (15, 50) TXTUFTEXTO.
+
+       R12.
+
+           MOVE ZEROS TO CONVENIO
+
+           ACCEPT TCONVENIO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                GO TO R11C.
+
+           IF CONVENIO = ZEROS
+                MOVE "CONVENIO INVALIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R12.
+
+       R12A.
+
+           MOVE CONVENIO TO CODIGO
+
+           READ CADCONV
+           IF ST-ERRO = "23"
+                   MOVE "*** CONVENIO NAO EXISTE ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R12.
+
+           IF ST-ERRO NOT = "00"
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+
+           MOVE CNOME TO CNOMETXT
+           DISPLAY TCNOMETXT.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R12.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPACI
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* PACIENTE JA EXISTE, NAO GRAVADO *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PACIENTE"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+
+
+      *---------------VERIFICA SE O PACIENTE TEM CONSULTA----------------*
+       EXC-CK1.
+                MOVE CPF TO PACI-CPF
+                MOVE ZEROS TO DATACONSULTA HORACONSULTA
+                START CADCONS KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                      GO TO EXC-DL1.
+                READ CADCONS NEXT
+                IF ST-ERRO = "00" AND PACI-CPF = CPF
+                   MOVE "PACIENTE POSSUI CONSULTAS, EXCLUSAO NEGADA"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+
+       EXC-DL1.
+                DELETE CADPACI RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO PACIENTE EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO"  TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R12A.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+
+       ALT-RW1.
+                REWRITE REGPACI
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO PACIENTE"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+
+       R4A.
+
+           IF SEXO = "F"
+              DISPLAY (09, 14) "F"
+           ELSE
+              IF SEXO = "M"
+                 DISPLAY (09, 14) "M"
+              ELSE
+                 DISPLAY (09, 14) "I".
+
+       R9A.
+
+           MOVE 1 TO IND.
+       R9A1.
+           MOVE TBGENERO(IND) TO TXTGENERO
+           IF TXTCOD NOT = GENERO
+              ADD 1 TO IND
+              IF IND < 6
+                 GO TO R9A1.
+
+       R9B.
+
+           IF UF > 0 AND UF < 28
+              MOVE TBUF(UF) TO TXTUF
+              DISPLAY (15, 50) TXTUFTEXTO.
+
+       ROT-FIM.
+           CLOSE CADPACI CADCONV CADCONS.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
