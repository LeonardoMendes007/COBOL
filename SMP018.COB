@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP018.
+       AUTHOR. LEONARDO MENDES.
+      ******************************
+      * BACKUP NOTURNO DE PACIENTES*
+      ******************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADPACITX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOME           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEXO           PIC X(01).
+          03 GENERO         PIC X(01).
+          03 TELEFONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 UF             PIC 9(02).
+          03 CONVENIO       PIC 9(04).
+      *
+       FD CADPACITX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACIBKP.DOC".
+       01 REGPACITX    PIC X(200).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-TOTAL    PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 W-DATATXFMT.
+                03 W-DATATXFMT-DIA     PIC 99.
+                03 FILLER              PIC X(01) VALUE "/".
+                03 W-DATATXFMT-MES     PIC 99.
+                03 FILLER              PIC X(01) VALUE "/".
+                03 W-DATATXFMT-ANO     PIC 9999.
+
+       01 W-TELTXFMT.
+                03 W-TELTXFMT-DDD      PIC 999.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-TELTXFMT-NUM      PIC 999999999.
+
+       01 PACITX.
+                03 CPFTX               PIC 9(11).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 NOMETX              PIC X(30).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 NASCTX              PIC X(10).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 SEXOTX              PIC X(01).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 GENEROTX            PIC X(01).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 TELEFONETX          PIC X(13).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 EMAILTX             PIC X(40).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 CEPTX               PIC 9(08).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 NUMLOGRATX          PIC 9(04).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 COMLOGRATX          PIC X(12).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 UFTX                PIC 99.
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 CONVENIOTX          PIC 9(04).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(40) VALUE
+                        "   *** BACKUP NOTURNO DE PACIENTES ***".
+
+       01 CAB1.
+                03 CAB-CPF           PIC X(14) VALUE "CPF".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOME          PIC X(30) VALUE "NOME".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NASC          PIC X(10) VALUE "NASCIMENTO".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CONV          PIC X(08) VALUE "CONVENIO".
+
+       01 CAB2.
+                03 CAB-CPF           PIC X(14) VALUE "--------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NOME          PIC X(30) VALUE "----------------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-NASC          PIC X(10) VALUE "----------".
+                03 FILLER            PIC X(01) VALUE " ".
+                03 CAB-CONV          PIC X(08) VALUE "--------".
+
+       01 CAB3.
+                03 FILLER      PIC X(20) VALUE "TOTAL DE REGISTROS:".
+                03 CAB-TOTAL   PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      GO TO ROT-FIM
+               ELSE
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADPACITX
+           IF ST-ERRO NOT = "00"
+                      GO TO ROT-FIM.
+
+           MOVE ZEROS TO CPF
+           START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                 GO TO ROT-CABEC.
+
+       ROT-CABEC.
+           WRITE REGPACITX FROM CAB0.
+           MOVE SPACES TO REGPACITX
+           WRITE REGPACITX.
+           WRITE REGPACITX FROM CAB1.
+           WRITE REGPACITX FROM CAB2.
+      *
+       LER-CEP01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO ROT-TOTAL
+                   ELSE
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+           MOVE CPF        TO CPFTX.
+           MOVE NOME       TO NOMETX.
+           MOVE DIA        TO W-DATATXFMT-DIA.
+           MOVE MES        TO W-DATATXFMT-MES.
+           MOVE ANO        TO W-DATATXFMT-ANO.
+           MOVE W-DATATXFMT TO NASCTX.
+           MOVE SEXO       TO SEXOTX.
+           MOVE GENERO     TO GENEROTX.
+           MOVE DDD           TO W-TELTXFMT-DDD.
+           MOVE NUM           TO W-TELTXFMT-NUM.
+           MOVE W-TELTXFMT    TO TELEFONETX.
+           MOVE EMAIL      TO EMAILTX.
+           MOVE CEPPACI    TO CEPTX.
+           MOVE NUMLOGRA   TO NUMLOGRATX.
+           MOVE COMLOGRA   TO COMLOGRATX.
+           MOVE UF         TO UFTX.
+           MOVE CONVENIO   TO CONVENIOTX.
+           MOVE PACITX     TO REGPACITX.
+
+       INC-WR1.
+                WRITE REGPACITX
+                IF ST-ERRO = "00" OR "02"
+                      ADD 1 TO W-TOTAL
+                      GO TO LER-CEP01
+                ELSE
+                      GO TO ROT-FIM.
+
+       ROT-TOTAL.
+           MOVE W-TOTAL TO CAB-TOTAL OF CAB3.
+           MOVE SPACES TO REGPACITX
+           WRITE REGPACITX
+           WRITE REGPACITX FROM CAB3.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPACI CADPACITX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+       FIM-ROT-TEMPO.
