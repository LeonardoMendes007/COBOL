@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP014.
+       AUTHOR. LEONARDO MENDES.
+      ****************************************
+      * RELATORIO DE FREQUENCIA DE DIAGNOSTICO*
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+       SELECT CADFREQTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
+                07 DIACONS            PIC 9(02).
+                07 MESCONS            PIC 9(02).
+                07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
+          03 CODMEDICO                PIC 9(06).
+          03 CODIGO-DOENCA            PIC 9(04).
+          03 DESCRICAO1               PIC X(60).
+          03 DESCRICAO2               PIC X(60).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CID               PIC 9(04).
+          03 DENOMINACAO       PIC X(30).
+          03 SINTOMAS          PIC X(50).
+          03 TRATAMENTO        PIC X(50).
+
+       FD CADFREQTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DIAGFREQPRL.DOC".
+       01 REGFREQTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 W-DATAINI     PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIM     PIC 9(08) VALUE ZEROS.
+       01 W-DATAREG     PIC 9(08) VALUE ZEROS.
+       01 W-DATAINI-YMD PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIM-YMD PIC 9(08) VALUE ZEROS.
+       01 W-TOTGERAL    PIC 9(06) VALUE ZEROS.
+
+       01 W-TABFREQ.
+          03 W-CIDCONT    PIC 9(06) OCCURS 9999 TIMES INDEXED BY IXCID.
+
+       01 FREQTX.
+                03 CIDFTX               PIC 9999.
+                03 FILLER               PIC X(03) VALUE SPACES.
+                03 DENOMFTX             PIC X(30).
+                03 FILLER               PIC X(03) VALUE SPACES.
+                03 CONTFTX              PIC ZZZ.ZZ9.
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(45) VALUE
+                        "   *** RELATORIO DE FREQUENCIA DE CID ***".
+
+       01 CAB1.
+                03 CAB-DATA           PIC X(60) VALUE SPACES.
+
+       01 CAB2.
+                03 CAB-CID            PIC X(06) VALUE "CID".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-DEN            PIC X(30) VALUE "DENOMINACAO".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-QTD            PIC X(11) VALUE "OCORRENCIAS".
+
+       01 CAB3.
+                03 CAB-CID            PIC X(06) VALUE "------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-DEN            PIC X(30)
+                                       VALUE ALL "-".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-QTD            PIC X(11)
+                                       VALUE ALL "-".
+
+       01 W-TOTLINHA.
+                03 FILLER              PIC X(11) VALUE "TOTAL GERAL".
+                03 FILLER              PIC X(30) VALUE SPACES.
+                03 TOTGERALTX          PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMP014.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               *** FREQUENCIA DE DIAGNOS".
+           05  LINE 02  COLUMN 41
+               VALUE  "TICO (CID) ***".
+           05  LINE 10  COLUMN 01
+               VALUE  "     DATA INICIAL :   .  .    ".
+           05  LINE 11  COLUMN 01
+               VALUE  "     DATA FINAL   :   .  .    ".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TDATAINI
+               LINE 10  COLUMN 21  PIC 99.99.9999
+               USING  W-DATAINI
+               HIGHLIGHT.
+           05  TDATAFIM
+               LINE 11  COLUMN 21  PIC 99.99.9999
+               USING  W-DATAFIM
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+                MOVE ZEROS TO W-DATAINI W-DATAFIM.
+                MOVE ZEROS TO W-TABFREQ W-TOTGERAL.
+                DISPLAY SMP014.
+       INC-OPC1.
+                ACCEPT TDATAINI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO ROT-FIMS.
+       INC-OPC2.
+                ACCEPT TDATAFIM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-OPC1.
+
+                MOVE W-DATAINI(5:4) TO W-DATAINI-YMD(1:4)
+                MOVE W-DATAINI(3:2) TO W-DATAINI-YMD(5:2)
+                MOVE W-DATAINI(1:2) TO W-DATAINI-YMD(7:2)
+                MOVE W-DATAFIM(5:4) TO W-DATAFIM-YMD(1:4)
+                MOVE W-DATAFIM(3:2) TO W-DATAFIM-YMD(5:2)
+                MOVE W-DATAFIM(1:2) TO W-DATAFIM-YMD(7:2)
+
+                IF W-DATAFIM-YMD < W-DATAINI-YMD
+                   MOVE "DATA FINAL MENOR QUE A INICIAL" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC2.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCONS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           MOVE ZEROS TO PACI-CPF DATACONSULTA HORACONSULTA
+           START CADCONS KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 MOVE "*** ARQUIVO CADCONS VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-CONS.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO ROT-CABEC
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCONS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+                MOVE ANOCONS TO W-DATAREG(1:4)
+                MOVE MESCONS TO W-DATAREG(5:2)
+                MOVE DIACONS TO W-DATAREG(7:2)
+
+                IF W-DATAREG < W-DATAINI-YMD OR
+                   W-DATAREG > W-DATAFIM-YMD
+                   GO TO LER-CONS.
+
+                IF CODIGO-DOENCA > ZEROS AND CODIGO-DOENCA < 10000
+                   ADD 1 TO W-CIDCONT(CODIGO-DOENCA)
+                   ADD 1 TO W-TOTGERAL.
+
+                GO TO LER-CONS.
+
+       ROT-CABEC.
+           OPEN OUTPUT CADFREQTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADFREQTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           WRITE REGFREQTX FROM CAB0.
+           MOVE SPACES TO REGFREQTX
+           WRITE REGFREQTX.
+           STRING "PERIODO " W-DATAINI " A " W-DATAFIM DELIMITED BY
+                  SIZE INTO CAB-DATA OF CAB1.
+           WRITE REGFREQTX FROM CAB1.
+           MOVE SPACES TO REGFREQTX
+           WRITE REGFREQTX.
+           WRITE REGFREQTX FROM CAB2.
+           WRITE REGFREQTX FROM CAB3.
+
+           MOVE ZEROS TO CID
+           START CADCID KEY IS NOT LESS CID INVALID KEY
+                 MOVE "*** ARQUIVO CADCID VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-TOTAL.
+
+       LER-CID.
+                READ CADCID NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO ROT-TOTAL.
+
+                IF W-CIDCONT(CID) = ZEROS
+                   GO TO LER-CID.
+
+       INC-003.
+           MOVE CID          TO CIDFTX.
+           MOVE DENOMINACAO  TO DENOMFTX.
+           MOVE W-CIDCONT(CID) TO CONTFTX.
+           MOVE FREQTX       TO REGFREQTX.
+
+       INC-WR1.
+                WRITE REGFREQTX
+                IF ST-ERRO = "00" OR "02"
+                      GO TO LER-CID
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADFREQTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ROT-TOTAL.
+           MOVE SPACES TO REGFREQTX
+           WRITE REGFREQTX.
+           MOVE W-TOTGERAL TO TOTGERALTX.
+           WRITE REGFREQTX FROM W-TOTLINHA.
+           MOVE "*** RELATORIO GERADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS CADCID CADFREQTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
