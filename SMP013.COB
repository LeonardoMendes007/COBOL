@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP013.
+       AUTHOR. LEONARDO MENDES.
+      ****************************************
+      * AGENDA DE CONSULTAS POR MEDICO (CRM)  *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO WITH DUPLICATES.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+       SELECT CADCONSTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REGCONS.
+          03 KEYPRINCIPAL.
+             05 PACI-CPF              PIC 9(11).
+             05 DATACONSULTA.
+                07 DIACONS            PIC 9(02).
+                07 MESCONS            PIC 9(02).
+                07 ANOCONS            PIC 9(04).
+             05 HORACONSULTA.
+                07 HORACONS           PIC 9(02).
+                07 MINCONS            PIC 9(02).
+          03 CODMEDICO                PIC 9(06).
+          03 CODIGO-DOENCA            PIC 9(04).
+          03 DESCRICAO1               PIC X(60).
+          03 DESCRICAO2               PIC X(60).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOME          PIC X(30).
+          03 ESPEC         PIC 9(02).
+          03 SEXO          PIC X(01).
+          03 DATANASC.
+            05 DIANASC        PIC 99.
+            05 MESNASC        PIC 99.
+            05 ANONASC        PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE.
+            05 DDD         PIC 9(02).
+            05 NUM         PIC 9(09).
+
+       FD CADCONSTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AGENDAMEDPRL.DOC".
+       01 REGCONSTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+       01 W-CRM         PIC 9(06) VALUE ZEROS.
+       01 W-DATAINI     PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIM     PIC 9(08) VALUE ZEROS.
+       01 W-DATAREG     PIC 9(08) VALUE ZEROS.
+       01 W-DATAINI-YMD PIC 9(08) VALUE ZEROS.
+       01 W-DATAFIM-YMD PIC 9(08) VALUE ZEROS.
+
+       01 W-AGENDA-CNT      PIC 9(04) VALUE ZEROS.
+       01 W-AGENDA-I        PIC 9(04) VALUE ZEROS.
+       01 W-AGENDA-J        PIC 9(04) VALUE ZEROS.
+       01 W-AGENDA-TROCOU   PIC X(01) VALUE "N".
+       01 W-AGENDA-TAB.
+          03 W-AGENDA-ITEM OCCURS 999 TIMES.
+             05 W-AG-CHAVE.
+                07 W-AG-DATA         PIC 9(08).
+                07 W-AG-HORA         PIC 9(04).
+             05 W-AG-CPF             PIC 9(11).
+             05 W-AG-CID             PIC 9(04).
+             05 W-AG-DESC1           PIC X(60).
+       01 W-AGENDA-AUX.
+          05 W-AGX-CHAVE.
+             07 W-AGX-DATA           PIC 9(08).
+             07 W-AGX-HORA           PIC 9(04).
+          05 W-AGX-CPF               PIC 9(11).
+          05 W-AGX-CID               PIC 9(04).
+          05 W-AGX-DESC1             PIC X(60).
+
+       01 W-DATATXFMT.
+                03 W-DATATXFMT-DIA     PIC 99.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-DATATXFMT-MES     PIC 99.
+                03 FILLER              PIC X(01) VALUE ".".
+                03 W-DATATXFMT-ANO     PIC 9999.
+
+       01 CONSTX.
+                03 DATATX              PIC X(10).
+                03 FILLER              PIC X(03) VALUE SPACES.
+                03 CPFTX                PIC 999.999.999.99.
+                03 FILLER              PIC X(03) VALUE SPACES.
+                03 CIDTX                PIC 9999.
+                03 FILLER              PIC X(03) VALUE SPACES.
+                03 DESCTX               PIC X(40).
+
+       01 CAB0.
+                03 FILLER      PIC X(20) VALUE "FATEC ZL".
+                03 FILLER      PIC X(40) VALUE
+                        "   *** AGENDA DE CONSULTAS DO MEDICO ***".
+
+       01 CAB1.
+                03 CAB-MED            PIC X(43) VALUE SPACES.
+
+       01 CAB2.
+                03 CAB-DATA           PIC X(10) VALUE "DATA".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CPF            PIC X(15) VALUE "CPF PACIENTE".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CID            PIC X(06) VALUE "CID".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-DESC           PIC X(40) VALUE "DESCRICAO 1".
+
+       01 CAB3.
+                03 CAB-DATA           PIC X(10) VALUE "----------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CPF            PIC X(15) VALUE "---------------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-CID            PIC X(06) VALUE "------".
+                03 FILLER             PIC X(01) VALUE " ".
+                03 CAB-DESC           PIC X(40)
+                                       VALUE ALL "-".
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMP013.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               *** AGENDA DE CONSULTAS D".
+           05  LINE 02  COLUMN 41
+               VALUE  "O MEDICO ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "     CRM DO MEDICO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "     DATA INICIAL :   .  .    ".
+           05  LINE 11  COLUMN 01
+               VALUE  "     DATA FINAL   :   .  .    ".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCRM
+               LINE 08  COLUMN 21  PIC 999999
+               USING  W-CRM
+               HIGHLIGHT.
+           05  TDATAINI
+               LINE 10  COLUMN 21  PIC 99.99.9999
+               USING  W-DATAINI
+               HIGHLIGHT.
+           05  TDATAFIM
+               LINE 11  COLUMN 21  PIC 99.99.9999
+               USING  W-DATAFIM
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       INC-001.
+                MOVE ZEROS TO W-CRM W-DATAINI W-DATAFIM.
+                DISPLAY SMP013.
+       INC-OPC0.
+                ACCEPT TCRM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO ROT-FIMS.
+                IF W-CRM = ZEROS
+                   MOVE "CRM INVALIDO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC0.
+       INC-OPC1.
+                ACCEPT TDATAINI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-OPC0.
+       INC-OPC2.
+                ACCEPT TDATAFIM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO INC-OPC1.
+
+                MOVE W-DATAINI(5:4) TO W-DATAINI-YMD(1:4)
+                MOVE W-DATAINI(3:2) TO W-DATAINI-YMD(5:2)
+                MOVE W-DATAINI(1:2) TO W-DATAINI-YMD(7:2)
+                MOVE W-DATAFIM(5:4) TO W-DATAFIM-YMD(1:4)
+                MOVE W-DATAFIM(3:2) TO W-DATAFIM-YMD(5:2)
+                MOVE W-DATAFIM(1:2) TO W-DATAFIM-YMD(7:2)
+
+                IF W-DATAFIM-YMD < W-DATAINI-YMD
+                   MOVE "DATA FINAL MENOR QUE A INICIAL" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC2.
+      *
+       INC-OP0.
+           OPEN INPUT CADCONS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCONS NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           MOVE W-CRM TO CRM
+           READ CADMED
+           IF ST-ERRO = "23"
+                      MOVE "*** MEDICO NAO CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+           OPEN OUTPUT CADCONSTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONSTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       ROT-CABEC.
+           WRITE REGCONSTX FROM CAB0.
+           MOVE SPACES TO REGCONSTX
+           WRITE REGCONSTX.
+           STRING "CRM " W-CRM " - " NOME DELIMITED BY SIZE
+                  INTO CAB-MED OF CAB1.
+           WRITE REGCONSTX FROM CAB1.
+           WRITE REGCONSTX FROM CAB2.
+           WRITE REGCONSTX FROM CAB3.
+
+           MOVE W-CRM TO CODMEDICO
+           START CADCONS KEY IS NOT LESS CODMEDICO INVALID KEY
+                 MOVE "*** NENHUMA CONSULTA PARA ESSE MEDICO ***" TO
+                                                                  MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       LER-CONS.
+                READ CADCONS NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO ORDENAR-AGENDA.
+
+                IF CODMEDICO NOT = W-CRM
+                   GO TO ORDENAR-AGENDA.
+
+                MOVE ANOCONS TO W-DATAREG(1:4)
+                MOVE MESCONS TO W-DATAREG(5:2)
+                MOVE DIACONS TO W-DATAREG(7:2)
+
+                IF W-DATAREG < W-DATAINI-YMD OR
+                   W-DATAREG > W-DATAFIM-YMD
+                   GO TO LER-CONS.
+
+                IF W-AGENDA-CNT NOT < 999
+                   MOVE "*** LIMITE DA AGENDA ATINGIDO ***"
+                                                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ORDENAR-AGENDA.
+
+                ADD 1 TO W-AGENDA-CNT
+                MOVE W-DATAREG        TO W-AG-DATA(W-AGENDA-CNT)
+                MOVE HORACONS         TO W-AG-HORA(W-AGENDA-CNT)(1:2)
+                MOVE MINCONS          TO W-AG-HORA(W-AGENDA-CNT)(3:2)
+                MOVE PACI-CPF         TO W-AG-CPF(W-AGENDA-CNT)
+                MOVE CODIGO-DOENCA    TO W-AG-CID(W-AGENDA-CNT)
+                MOVE DESCRICAO1       TO W-AG-DESC1(W-AGENDA-CNT)
+                GO TO LER-CONS.
+
+      *---------[ ORDENA A AGENDA POR DATA/HORA DA CONSULTA ]-----------
+       ORDENAR-AGENDA.
+                IF W-AGENDA-CNT < 2
+                   GO TO IMPRIME-AGENDA.
+                MOVE "S" TO W-AGENDA-TROCOU.
+
+       ORDENAR-PASSADA.
+                IF W-AGENDA-TROCOU = "N"
+                   GO TO IMPRIME-AGENDA.
+                MOVE "N" TO W-AGENDA-TROCOU
+                MOVE 1   TO W-AGENDA-I.
+
+       ORDENAR-CMP.
+                IF W-AGENDA-I NOT < W-AGENDA-CNT
+                   GO TO ORDENAR-PASSADA.
+
+                COMPUTE W-AGENDA-J = W-AGENDA-I + 1
+                IF W-AG-CHAVE(W-AGENDA-J) < W-AG-CHAVE(W-AGENDA-I)
+                   MOVE W-AGENDA-ITEM(W-AGENDA-I) TO W-AGENDA-AUX
+                   MOVE W-AGENDA-ITEM(W-AGENDA-J)
+                                            TO W-AGENDA-ITEM(W-AGENDA-I)
+                   MOVE W-AGENDA-AUX TO W-AGENDA-ITEM(W-AGENDA-J)
+                   MOVE "S" TO W-AGENDA-TROCOU.
+
+                ADD 1 TO W-AGENDA-I
+                GO TO ORDENAR-CMP.
+
+      *---------[ IMPRIME A AGENDA JA ORDENADA ]------------------------
+       IMPRIME-AGENDA.
+                IF W-AGENDA-CNT = 0
+                   MOVE "*** NENHUMA CONSULTA PARA ESSE MEDICO ***" TO
+                                                                  MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE 1 TO W-AGENDA-I.
+
+       IMPRIME-AGENDA-LP.
+                IF W-AGENDA-I > W-AGENDA-CNT
+                   MOVE "*** FIM DO ARQUIVO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+       INC-003.
+           MOVE W-AG-DATA(W-AGENDA-I)(7:2) TO W-DATATXFMT-DIA.
+           MOVE W-AG-DATA(W-AGENDA-I)(5:2) TO W-DATATXFMT-MES.
+           MOVE W-AG-DATA(W-AGENDA-I)(1:4) TO W-DATATXFMT-ANO.
+           MOVE W-DATATXFMT              TO DATATX.
+           MOVE W-AG-CPF(W-AGENDA-I)     TO CPFTX.
+           MOVE W-AG-CID(W-AGENDA-I)     TO CIDTX.
+           MOVE W-AG-DESC1(W-AGENDA-I)   TO DESCTX.
+           MOVE CONSTX       TO REGCONSTX.
+
+       INC-WR1.
+                WRITE REGCONSTX
+                IF ST-ERRO = "00" OR "02"
+                      ADD 1 TO W-AGENDA-I
+                      GO TO IMPRIME-AGENDA-LP
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONSTX"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCONS CADMED CADCONSTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
